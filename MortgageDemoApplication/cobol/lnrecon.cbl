@@ -0,0 +1,295 @@
+000100 IDENTIFICATION DIVISION.
+000200*
+000300* DAILY RECONCILIATION REPORT - COMPARES THE ACTIVE LOANS ON
+000400* THE LOAN MASTER FILE AGAINST THE MQPUT SUCCESSES RECORDED ON
+000500* THE MQ CONNECTION AUDIT TRAIL AND LISTS ANY LOAN NUMBER THAT
+000600* DID NOT GET A CONFIRMED PUBLISH.
+000700*
+000800 PROGRAM-ID.  LNRECON.
+000900 AUTHOR.      R SMALL.
+001000 INSTALLATION. MORTGAGE SERVICING DIVISION.
+001100 DATE-WRITTEN. 08/08/2026.
+001200 DATE-COMPILED.
+001300*
+001400*-----------------------------------------------------------*
+001500* MODIFICATION HISTORY                                      *
+001600*-----------------------------------------------------------*
+001700* DATE       INIT DESCRIPTION                                *
+001800* 08/08/2026 RS   ORIGINAL - LOAN MASTER VS AUDIT LOG RECON   *
+001900*-----------------------------------------------------------*
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT LOANMAST ASSIGN TO LOANMAST
+002400         ORGANIZATION INDEXED
+002500         ACCESS MODE IS SEQUENTIAL
+002600         RECORD KEY IS LM-LOAN-NUMBER
+002700         FILE STATUS IS W05-LOANMAST-STATUS.
+002800     SELECT AUDITLOG ASSIGN TO AUDITLOG
+002900         ORGANIZATION LINE SEQUENTIAL
+003000         FILE STATUS IS W05-AUDITLOG-STATUS.
+003100     SELECT RECONRPT ASSIGN TO RECONRPT
+003200         ORGANIZATION LINE SEQUENTIAL
+003300         FILE STATUS IS W05-RECONRPT-STATUS.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  LOANMAST.
+003700     COPY LOANMAST.
+003800 FD  AUDITLOG
+003900     RECORD CONTAINS 120 CHARACTERS.
+004000     COPY AUDITREC.
+004100 FD  RECONRPT
+004200     RECORDING MODE IS F.
+004300 01  RECONRPT-RECORD             PIC X(80).
+004400 WORKING-STORAGE SECTION.
+004500*
+004600*    SWITCHES
+004700*
+004800 01  W01-LOANMAST-EOF-SWITCH     PIC X(01) VALUE 'N'.
+004900     88  W01-END-OF-LOANMAST         VALUE 'Y'.
+005000 01  W01-AUDITLOG-EOF-SWITCH     PIC X(01) VALUE 'N'.
+005100     88  W01-END-OF-AUDITLOG         VALUE 'Y'.
+005200 01  W01-TABLE-FULL-SWITCH       PIC X(01) VALUE 'N'.
+005300     88  W01-TABLE-FULL              VALUE 'Y'.
+005400 01  W01-FOUND-SWITCH            PIC X(01) VALUE 'N'.
+005500     88  W01-LOAN-FOUND              VALUE 'Y'.
+005600*
+005700*    COUNTERS
+005800*
+005900 01  W02-LOANS-READ              PIC 9(07) VALUE 0.
+006000 01  W02-LOANS-ACTIVE            PIC 9(07) VALUE 0.
+006100 01  W02-LOANS-MATCHED           PIC 9(07) VALUE 0.
+006200 01  W02-LOANS-UNMATCHED         PIC 9(07) VALUE 0.
+006300*
+006400*    TABLE OF LOAN NUMBERS WITH A CONFIRMED MQPUT SUCCESS
+006500*
+006600 01  W03-PUBLISHED-COUNT         PIC 9(05) COMP VALUE 0.
+006650 01  W03-PUBLISHED-TABLE.
+006700     05  W03-PUBLISHED-ENTRY     OCCURS 1 TO 5000 TIMES
+006750                                 DEPENDING ON W03-PUBLISHED-COUNT
+006800                                 INDEXED BY W03-PUB-IDX
+006900                                 PIC X(10).
+007100*
+007200*    LITERAL USED TO RECOGNIZE A SUCCESSFUL MQPUT AUDIT LINE
+007300*
+007400 01  W03-MQPUT-VERB-TEXT         PIC X(08) VALUE 'MQPUT'.
+007500 01  W03-OK-COMPCODE-TEXT        PIC X(10) VALUE ' 000000000'.
+007600*
+007700*    REPORT LINE LAYOUTS
+007800*
+007900 01  W04-HEADING-1.
+008000     05  FILLER                  PIC X(30)
+008100         VALUE 'LOAN PUBLISH RECONCILIATION'.
+008200 01  W04-HEADING-2.
+008300     05  FILLER                  PIC X(14) VALUE 'LOANS READ:'.
+008400     05  W04-H2-READ             PIC ZZZ,ZZ9.
+008500     05  FILLER                  PIC X(10) VALUE '  ACTIVE:'.
+008600     05  W04-H2-ACTIVE           PIC ZZZ,ZZ9.
+008700 01  W04-HEADING-3.
+008800     05  FILLER                  PIC X(14) VALUE 'MATCHED:'.
+008900     05  W04-H3-MATCHED          PIC ZZZ,ZZ9.
+009000     05  FILLER                  PIC X(14) VALUE '  UNMATCHED:'.
+009100     05  W04-H3-UNMATCHED        PIC ZZZ,ZZ9.
+009200 01  W04-DETAIL-LINE.
+009300     05  FILLER                  PIC X(21)
+009400         VALUE 'NOT CONFIRMED - LOAN '.
+009500     05  W04-D-LOAN-NUMBER       PIC X(10).
+009600*
+009700*    FILE STATUS FIELDS
+009800*
+009900 01  W05-LOANMAST-STATUS         PIC X(02) VALUE SPACES.
+010000     88  W05-LOANMAST-OK             VALUE '00'.
+010100     88  W05-LOANMAST-EOF            VALUE '10'.
+010200 01  W05-AUDITLOG-STATUS         PIC X(02) VALUE SPACES.
+010300     88  W05-AUDITLOG-OK             VALUE '00'.
+010400     88  W05-AUDITLOG-EOF            VALUE '10'.
+010500 01  W05-RECONRPT-STATUS         PIC X(02) VALUE SPACES.
+010600     88  W05-RECONRPT-OK             VALUE '00'.
+010700 PROCEDURE DIVISION.
+010800*
+010900*----------------------------------------------------------*
+011000* 0000-MAINLINE                                            *
+011100*----------------------------------------------------------*
+011200 0000-MAINLINE.
+011300     DISPLAY 'LNRECON STARTING'.
+011400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011500     PERFORM 2000-BUILD-PUBLISHED-TABLE THRU 2000-EXIT
+011600         UNTIL W01-END-OF-AUDITLOG.
+011700     PERFORM 3000-COMPARE-LOANS THRU 3000-EXIT
+011800         UNTIL W01-END-OF-LOANMAST.
+011900     PERFORM 8000-WRITE-SUMMARY THRU 8000-EXIT.
+012000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+012100     DISPLAY 'LNRECON COMPLETE - ACTIVE=' W02-LOANS-ACTIVE
+012200         ' MATCHED=' W02-LOANS-MATCHED
+012300         ' UNMATCHED=' W02-LOANS-UNMATCHED.
+012350     IF W02-LOANS-UNMATCHED > 0
+012360         MOVE 4 TO RETURN-CODE
+012370     END-IF.
+012400     GO TO 9999-EXIT.
+012500*
+012600*----------------------------------------------------------*
+012700* 1000-INITIALIZE - OPEN THE LOAN MASTER, THE AUDIT LOG AND *
+012800*     THE REPORT FILE, AND PRIME BOTH INPUT FILES           *
+012900*----------------------------------------------------------*
+013000 1000-INITIALIZE.
+013100     OPEN INPUT LOANMAST.
+013200     IF NOT W05-LOANMAST-OK
+013300         DISPLAY 'LNRECON - LOANMAST OPEN FAILED - STATUS='
+013400             W05-LOANMAST-STATUS
+013500         MOVE 16 TO RETURN-CODE
+013600         GO TO 9999-EXIT
+013700     END-IF.
+013800     OPEN INPUT AUDITLOG.
+013900     IF NOT W05-AUDITLOG-OK
+014000         DISPLAY 'LNRECON - AUDITLOG OPEN FAILED - STATUS='
+014100             W05-AUDITLOG-STATUS
+014200         MOVE 16 TO RETURN-CODE
+014300         GO TO 9999-EXIT
+014400     END-IF.
+014500     OPEN OUTPUT RECONRPT.
+014600     IF NOT W05-RECONRPT-OK
+014700         DISPLAY 'LNRECON - RECONRPT OPEN FAILED - STATUS='
+014800             W05-RECONRPT-STATUS
+014900         MOVE 16 TO RETURN-CODE
+015000         GO TO 9999-EXIT
+015100     END-IF.
+015200     MOVE W04-HEADING-1 TO RECONRPT-RECORD.
+015300     WRITE RECONRPT-RECORD.
+015400     PERFORM 3100-READ-LOAN THRU 3100-EXIT.
+015500     PERFORM 2100-READ-AUDIT-LINE THRU 2100-EXIT.
+015600 1000-EXIT.
+015700     EXIT.
+015800*
+015900*----------------------------------------------------------*
+016000* 2000-BUILD-PUBLISHED-TABLE - SCAN THE AUDIT LOG AND       *
+016100*     REMEMBER EVERY LOAN NUMBER WITH A SUCCESSFUL MQPUT    *
+016200*----------------------------------------------------------*
+016300 2000-BUILD-PUBLISHED-TABLE.
+016350     IF (ALR-PROGRAM-ID = 'LNPBPMT'
+016360         OR ALR-PROGRAM-ID = 'DLQRETRY')
+016400         AND ALR-VERB = W03-MQPUT-VERB-TEXT
+016500         AND ALR-COMPCODE = W03-OK-COMPCODE-TEXT
+016600         PERFORM 2200-ADD-TO-TABLE THRU 2200-EXIT
+016700     END-IF.
+016800     PERFORM 2100-READ-AUDIT-LINE THRU 2100-EXIT.
+016900 2000-EXIT.
+017000     EXIT.
+017100*
+017200*----------------------------------------------------------*
+017300* 2100-READ-AUDIT-LINE - READ THE NEXT AUDIT LOG LINE       *
+017400*----------------------------------------------------------*
+017500 2100-READ-AUDIT-LINE.
+017600     READ AUDITLOG
+017700         AT END
+017800             SET W01-END-OF-AUDITLOG TO TRUE
+017900     END-READ.
+018000 2100-EXIT.
+018100     EXIT.
+018200*
+018300*----------------------------------------------------------*
+018400* 2200-ADD-TO-TABLE - APPEND ONE LOAN NUMBER TO THE         *
+018500*     PUBLISHED-LOAN TABLE IF THERE IS ROOM LEFT            *
+018600*----------------------------------------------------------*
+018700 2200-ADD-TO-TABLE.
+018800     IF W03-PUBLISHED-COUNT >= 5000
+018900         IF NOT W01-TABLE-FULL
+019000             DISPLAY 'LNRECON - PUBLISHED-LOAN TABLE FULL AT '
+019100                 '5000 ENTRIES - REMAINING AUDIT LINES IGNORED'
+019200             SET W01-TABLE-FULL TO TRUE
+019300         END-IF
+019400     ELSE
+019500         ADD 1 TO W03-PUBLISHED-COUNT
+019600         MOVE ALR-LOAN-NUMBER
+019700             TO W03-PUBLISHED-ENTRY(W03-PUBLISHED-COUNT)
+019800     END-IF.
+019900 2200-EXIT.
+020000     EXIT.
+020100*
+020200*----------------------------------------------------------*
+020300* 3000-COMPARE-LOANS - FOR EACH ACTIVE LOAN, LOOK IT UP IN  *
+020400*     THE PUBLISHED-LOAN TABLE AND REPORT IT IF MISSING     *
+020500*----------------------------------------------------------*
+020600 3000-COMPARE-LOANS.
+020700     ADD 1 TO W02-LOANS-READ.
+020800     IF LM-STATUS-ACTIVE
+020900         ADD 1 TO W02-LOANS-ACTIVE
+021000         PERFORM 3200-LOOKUP-LOAN THRU 3200-EXIT
+021100         IF W01-LOAN-FOUND
+021200             ADD 1 TO W02-LOANS-MATCHED
+021300         ELSE
+021400             ADD 1 TO W02-LOANS-UNMATCHED
+021500             PERFORM 3300-WRITE-DETAIL THRU 3300-EXIT
+021600         END-IF
+021700     END-IF.
+021800     PERFORM 3100-READ-LOAN THRU 3100-EXIT.
+021900 3000-EXIT.
+022000     EXIT.
+022100*
+022200*----------------------------------------------------------*
+022300* 3100-READ-LOAN - READ THE NEXT LOAN MASTER RECORD         *
+022400*----------------------------------------------------------*
+022500 3100-READ-LOAN.
+022600     READ LOANMAST
+022700         AT END
+022800             SET W01-END-OF-LOANMAST TO TRUE
+022900     END-READ.
+023000 3100-EXIT.
+023100     EXIT.
+023200*
+023300*----------------------------------------------------------*
+023400* 3200-LOOKUP-LOAN - SEARCH THE PUBLISHED-LOAN TABLE FOR    *
+023500*     THE CURRENT LOAN MASTER RECORD'S LOAN NUMBER          *
+023600*----------------------------------------------------------*
+023700 3200-LOOKUP-LOAN.
+023800     MOVE 'N' TO W01-FOUND-SWITCH.
+023900     SET W03-PUB-IDX TO 1.
+024000     SEARCH W03-PUBLISHED-ENTRY VARYING W03-PUB-IDX
+024100         AT END
+024200             CONTINUE
+024300         WHEN W03-PUBLISHED-ENTRY(W03-PUB-IDX) = LM-LOAN-NUMBER
+024400             SET W01-LOAN-FOUND TO TRUE
+024500     END-SEARCH.
+024600 3200-EXIT.
+024700     EXIT.
+024800*
+024900*----------------------------------------------------------*
+025000* 3300-WRITE-DETAIL - WRITE ONE UNMATCHED-LOAN DETAIL LINE  *
+025100*----------------------------------------------------------*
+025200 3300-WRITE-DETAIL.
+025300     MOVE LM-LOAN-NUMBER TO W04-D-LOAN-NUMBER.
+025400     MOVE W04-DETAIL-LINE TO RECONRPT-RECORD.
+025500     WRITE RECONRPT-RECORD.
+025600 3300-EXIT.
+025700     EXIT.
+025800*
+025900*----------------------------------------------------------*
+026000* 8000-WRITE-SUMMARY - WRITE THE SUMMARY LINES AT THE       *
+026100*     BOTTOM OF THE REPORT                                  *
+026200*----------------------------------------------------------*
+026300 8000-WRITE-SUMMARY.
+026400     MOVE W02-LOANS-READ TO W04-H2-READ.
+026500     MOVE W02-LOANS-ACTIVE TO W04-H2-ACTIVE.
+026600     MOVE W04-HEADING-2 TO RECONRPT-RECORD.
+026700     WRITE RECONRPT-RECORD.
+026800     MOVE W02-LOANS-MATCHED TO W04-H3-MATCHED.
+026900     MOVE W02-LOANS-UNMATCHED TO W04-H3-UNMATCHED.
+027000     MOVE W04-HEADING-3 TO RECONRPT-RECORD.
+027100     WRITE RECONRPT-RECORD.
+027200 8000-EXIT.
+027300     EXIT.
+027400*
+027500*----------------------------------------------------------*
+027600* 9000-TERMINATE - CLOSE ALL FILES                          *
+027700*----------------------------------------------------------*
+027800 9000-TERMINATE.
+027900     CLOSE LOANMAST.
+028000     CLOSE AUDITLOG.
+028100     CLOSE RECONRPT.
+028200 9000-EXIT.
+028300     EXIT.
+028400*
+028500*----------------------------------------------------------*
+028600* 9999-EXIT - SINGLE POINT OF PROGRAM TERMINATION           *
+028700*----------------------------------------------------------*
+028800 9999-EXIT.
+028900     GOBACK.
