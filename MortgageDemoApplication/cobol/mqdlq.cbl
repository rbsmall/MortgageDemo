@@ -0,0 +1,123 @@
+000100 IDENTIFICATION DIVISION.
+000200*
+000300* DEAD-LETTER WRITER FOR FAILED LOAN-PAYMENT-EVENT PUBLISHES -
+000400* CALLED BY ANY MQ CONNECTOR PROGRAM WHEN AN INDIVIDUAL MQPUT
+000500* FAILS SO THE LOAN NUMBER AND REASON CODE ARE NOT LOST, AND
+000600* CAN BE REPLAYED BY DLQRETRY IN THE NEXT WINDOW WITHOUT
+000700* RERUNNING THE FULL NIGHTLY EXTRACT.
+000800*
+000900 PROGRAM-ID.  MQDLQ.
+001000 AUTHOR.      R SMALL.
+001100 INSTALLATION. MORTGAGE SERVICING DIVISION.
+001200 DATE-WRITTEN. 08/08/2026.
+001300 DATE-COMPILED.
+001400*
+001500*-----------------------------------------------------------*
+001600* MODIFICATION HISTORY                                      *
+001700*-----------------------------------------------------------*
+001800* DATE       INIT DESCRIPTION                                *
+001900* 08/08/2026 RS   ORIGINAL - LOAN-EVENT DEAD-LETTER WRITER    *
+002000*-----------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT DLQFILE ASSIGN TO DLQFILE
+002500         ORGANIZATION LINE SEQUENTIAL
+002600         FILE STATUS IS W02-DLQFILE-STATUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  DLQFILE.
+003000 01  DLQFILE-RECORD              PIC X(58).
+003100 WORKING-STORAGE SECTION.
+003200*
+003300*    SWITCHES
+003400*
+003500 01  W01-DLQFILE-OPEN-SWITCH     PIC X(01) VALUE 'N'.
+003600     88  W01-DLQFILE-OPEN            VALUE 'Y'.
+003700*
+003800*    WORK FIELDS
+003900*
+004000 01  W02-DLQFILE-STATUS          PIC X(02) VALUE SPACES.
+004100     88  W02-DLQFILE-OK              VALUE '00'.
+004200 01  W02-TODAY                   PIC 9(08) VALUE 0.
+004300 01  W02-NOW                     PIC 9(08) VALUE 0.
+004400 01  W02-NOW-DISPLAY REDEFINES W02-NOW.
+004500     05  W02-NOW-HHMMSS          PIC 9(06).
+004600     05  W02-NOW-HUNDREDTHS      PIC 9(02).
+004700 LINKAGE SECTION.
+004800     COPY DLQREC.
+004900 PROCEDURE DIVISION USING DEAD-LETTER-RECORD.
+005000*
+005100*----------------------------------------------------------*
+005200* 0000-MAINLINE                                            *
+005300*----------------------------------------------------------*
+005400 0000-MAINLINE.
+005500     IF DLQ-ACTION-ENDRUN
+005600         PERFORM 9000-CLOSE-DLQFILE THRU 9000-EXIT
+005700     ELSE
+005800         PERFORM 1000-WRITE-DLQ-LINE THRU 1000-EXIT
+005900     END-IF.
+006000     GOBACK.
+006100*
+006200*----------------------------------------------------------*
+006300* 1000-WRITE-DLQ-LINE - STAMP AND WRITE ONE DEAD-LETTER LINE *
+006400*----------------------------------------------------------*
+006500 1000-WRITE-DLQ-LINE.
+006600     IF NOT W01-DLQFILE-OPEN
+006700         PERFORM 1100-OPEN-DLQFILE THRU 1100-EXIT
+006800     END-IF.
+006900     IF W01-DLQFILE-OPEN
+007000         PERFORM 1200-BUILD-TIMESTAMP THRU 1200-EXIT
+007100         PERFORM 1300-FORMAT-AND-WRITE THRU 1300-EXIT
+007200     END-IF.
+007300 1000-EXIT.
+007400     EXIT.
+007500*
+007600*----------------------------------------------------------*
+007700* 1100-OPEN-DLQFILE - OPEN THE DEAD-LETTER FILE FOR APPEND   *
+007800*     ON THE FIRST CALL MADE DURING THIS RUN                 *
+007900*----------------------------------------------------------*
+008000 1100-OPEN-DLQFILE.
+008100     OPEN EXTEND DLQFILE.
+008200     IF W02-DLQFILE-OK
+008300         SET W01-DLQFILE-OPEN TO TRUE
+008400     ELSE
+008500         DISPLAY 'MQDLQ - DLQFILE OPEN FAILED - STATUS='
+008600             W02-DLQFILE-STATUS
+008700     END-IF.
+008800 1100-EXIT.
+008900     EXIT.
+009000*
+009100*----------------------------------------------------------*
+009200* 1200-BUILD-TIMESTAMP - STAMP THE DEAD-LETTER RECORD WITH   *
+009300*     TODAY'S DATE AND TIME OF DAY                           *
+009400*----------------------------------------------------------*
+009500 1200-BUILD-TIMESTAMP.
+009600     ACCEPT W02-TODAY FROM DATE YYYYMMDD.
+009700     ACCEPT W02-NOW FROM TIME.
+009800     COMPUTE DLQ-TIMESTAMP =
+009900         (W02-TODAY * 1000000) + W02-NOW-HHMMSS.
+010000 1200-EXIT.
+010100     EXIT.
+010200*
+010300*----------------------------------------------------------*
+010400* 1300-FORMAT-AND-WRITE - MOVE THE DEAD-LETTER RECORD TO THE *
+010500*     FILE AREA AND WRITE IT TO THE DEAD-LETTER FILE         *
+010600*----------------------------------------------------------*
+010700 1300-FORMAT-AND-WRITE.
+010800     MOVE DEAD-LETTER-RECORD TO DLQFILE-RECORD.
+010900     WRITE DLQFILE-RECORD.
+011000 1300-EXIT.
+011100     EXIT.
+011200*
+011300*----------------------------------------------------------*
+011400* 9000-CLOSE-DLQFILE - CLOSE THE DEAD-LETTER FILE AT END OF  *
+011500*     RUN                                                    *
+011600*----------------------------------------------------------*
+011700 9000-CLOSE-DLQFILE.
+011800     IF W01-DLQFILE-OPEN
+011900         CLOSE DLQFILE
+012000         MOVE 'N' TO W01-DLQFILE-OPEN-SWITCH
+012100     END-IF.
+012200 9000-EXIT.
+012300     EXIT.
