@@ -1,26 +1,354 @@
-       ID DIVISION.
-      ** test the binder include for mq stubs
-       PROGRAM-ID. MQSAMP.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  W00-QMGR                    PIC X(48).
-       01  W03-HCONN                   PIC S9(9) BINARY VALUE 0.
-       01  W03-HOBJ                    PIC S9(9) BINARY VALUE 0.
-       01  W03-OPENOPTIONS             PIC S9(9) BINARY.
-       01  W03-COMPCODE                PIC S9(9) BINARY.
-       01  W03-REASON                  PIC S9(9) BINARY.
-      * 01  MQM-OBJECT-DESCRIPTOR.
-      *     COPY CMQODV.
-      * 01  MQM-MESSAGE-DESCRIPTOR.
-      *     COPY CMQMDV.
-      * 01  MQM-PUT-MESSAGE-OPTIONS.
-      *     COPY CMQPMOV SUPPRESS.
-        01  MQM-CONSTANTS.
-            COPY CMQV SUPPRESS.
-        PROCEDURE DIVISION.
-           DISPLAY 'HELLO'.
-           CALL 'MQCONN' USING W00-QMGR
-                 W03-HCONN
-                 W03-COMPCODE
-                 W03-REASON.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200*
+000300* TEST THE BINDER INCLUDE FOR MQ STUBS
+000400*
+000500 PROGRAM-ID.  MQSAMP.
+000600 AUTHOR.      R SMALL.
+000700 INSTALLATION. MORTGAGE SERVICING DIVISION.
+000800 DATE-WRITTEN. 01/09/2024.
+000900 DATE-COMPILED.
+001000*
+001100*-----------------------------------------------------------*
+001200* MODIFICATION HISTORY                                      *
+001300*-----------------------------------------------------------*
+001400* DATE       INIT DESCRIPTION                                *
+001500* 01/09/2024 RS   ORIGINAL - MQCONN ONLY, PROVES BINDER LINK  *
+001600* 08/08/2026 RS   COMPLETED MQOPEN/MQPUT/MQCLOSE/MQDISC       *
+001650* 08/08/2026 RS   COMPCODE/REASON CHECKING, ABEND ON FAILURE  *
+001660* 08/08/2026 RS   QMGR NAME NOW FROM PARM OR CONTROL FILE     *
+001670* 08/08/2026 RS   SAMPLE BUFFER REPLACED WITH PAYEVENT COPY   *
+001680* 08/08/2026 RS   AUDIT TRAIL LOGGING FOR EVERY MQ VERB       *
+001690* 08/08/2026 RS   RESTART-SAFE HANDLE CHECK, CLEANUP ON ABEND *
+001700*-----------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001810 INPUT-OUTPUT SECTION.
+001820 FILE-CONTROL.
+001830     SELECT QMGRCTL ASSIGN TO QMGRCTL
+001840         ORGANIZATION LINE SEQUENTIAL
+001850         FILE STATUS IS W01-QMGRCTL-STATUS.
+002200 DATA DIVISION.
+002210 FILE SECTION.
+002220 FD  QMGRCTL
+002230     RECORDING MODE IS F.
+002240 01  QMGRCTL-RECORD              PIC X(48).
+002300 WORKING-STORAGE SECTION.
+002400*
+002500*    MQ CONTROL FIELDS
+002600*
+002700 01  W00-QMGR                    PIC X(48) VALUE SPACES.
+002710*
+002720*    SWITCHES AND MESSAGE WORK FIELDS
+002730*
+002740 01  W01-CURRENT-VERB            PIC X(08) VALUE SPACES.
+002750 01  W01-REASON-TEXT             PIC X(40) VALUE SPACES.
+002760 01  W01-QMGRCTL-STATUS          PIC X(02) VALUE SPACES.
+002770     88  W01-QMGRCTL-OK          VALUE '00'.
+002780 01  W01-CONNECTED-SWITCH        PIC X(01) VALUE 'N'.
+002790     88  W01-CONNECTED               VALUE 'Y'.
+002795 01  W01-QUEUE-OPEN-SWITCH       PIC X(01) VALUE 'N'.
+002796     88  W01-QUEUE-OPEN              VALUE 'Y'.
+002800 01  W03-HCONN                   PIC S9(9) BINARY VALUE 0.
+002900 01  W03-HOBJ                    PIC S9(9) BINARY VALUE 0.
+003000 01  W03-OPENOPTIONS             PIC S9(9) BINARY VALUE 0.
+003100 01  W03-CLOSEOPTIONS            PIC S9(9) BINARY VALUE 0.
+003200 01  W03-COMPCODE                PIC S9(9) BINARY VALUE 0.
+003300 01  W03-REASON                  PIC S9(9) BINARY VALUE 0.
+003400 01  W03-BUFFERLENGTH            PIC S9(9) BINARY VALUE 0.
+003500*
+003600*    MQ STRUCTURES SUPPLIED BY THE MESSAGING SUBSYSTEM
+003700*
+003800 01  MQM-OBJECT-DESCRIPTOR.
+003900     COPY CMQODV.
+004000 01  MQM-MESSAGE-DESCRIPTOR.
+004100     COPY CMQMDV.
+004200 01  MQM-PUT-MESSAGE-OPTIONS.
+004300     COPY CMQPMOV.
+004350*
+004360*    MQI GLOBAL CONSTANTS - 78-LEVEL ITEMS OCCUPY NO STORAGE
+004370*    AND ARE NOT PART OF ANY RECORD, SO THEY ARE COPIED
+004380*    DIRECTLY INTO WORKING-STORAGE RATHER THAN UNDER A GROUP
+004390*
+004400     COPY CMQV SUPPRESS.
+004410*
+004420*    AUDIT TRAIL RECORD PASSED TO MQAUDIT AFTER EVERY MQ VERB
+004430*
+004440     COPY AUDITREC.
+004500*
+004600*    SAMPLE LOAN-PAYMENT EVENT MESSAGE - PROVES THE BINDER
+004700*    LINK END TO END USING THE SAME LAYOUT REAL CALLERS USE
+004800*
+004900     COPY PAYEVENT.
+004910 LINKAGE SECTION.
+004920*
+004930*    JCL PARM - THE QUEUE MANAGER NAME FOR THIS RUN, E.G.
+004940*    //MQSAMP  EXEC PGM=MQSAMP,PARM='MQTP1'
+004950*
+004960 01  W00-PARM-AREA.
+004970     05  W00-PARM-LENGTH         PIC S9(04) BINARY.
+004980     05  W00-PARM-TEXT           PIC X(48).
+005000 PROCEDURE DIVISION USING W00-PARM-AREA.
+005100*
+005200*----------------------------------------------------------*
+005300* 0000-MAINLINE                                            *
+005400*----------------------------------------------------------*
+005500 0000-MAINLINE.
+005600     DISPLAY 'MQSAMP STARTING'.
+005650     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005700     PERFORM 2000-CONNECT-QMGR THRU 2000-EXIT.
+005800     PERFORM 3000-OPEN-QUEUE THRU 3000-EXIT.
+005900     PERFORM 4000-PUT-MESSAGE THRU 4000-EXIT.
+006000     PERFORM 5000-CLOSE-QUEUE THRU 5000-EXIT.
+006100     PERFORM 6000-DISCONNECT-QMGR THRU 6000-EXIT.
+006200     DISPLAY 'MQSAMP COMPLETE'.
+006250     GO TO 9999-EXIT.
+006400*
+006410*----------------------------------------------------------*
+006420* 1000-INITIALIZE - RESOLVE THE TARGET QUEUE MANAGER NAME   *
+006430*     FROM THE JCL PARM, FALLING BACK TO THE QMGRCTL        *
+006440*     CONTROL FILE WHEN NO PARM WAS PASSED, SO THE SAME     *
+006450*     LOAD MODULE RUNS AGAINST TEST OR PROD WITHOUT A       *
+006460*     RECOMPILE.                                            *
+006470*----------------------------------------------------------*
+006480 1000-INITIALIZE.
+006490     IF W00-PARM-LENGTH > ZERO
+006500         MOVE W00-PARM-TEXT TO W00-QMGR
+006510     ELSE
+006520         PERFORM 1100-READ-CONTROL-FILE THRU 1100-EXIT
+006530     END-IF.
+006540     DISPLAY 'MQSAMP - TARGET QUEUE MANAGER IS ' W00-QMGR.
+006550 1000-EXIT.
+006560     EXIT.
+006570*
+006580*----------------------------------------------------------*
+006590* 1100-READ-CONTROL-FILE - READ THE QUEUE MANAGER NAME FROM *
+006600*     THE QMGRCTL CONTROL FILE WHEN NO PARM IS SUPPLIED     *
+006610*----------------------------------------------------------*
+006620 1100-READ-CONTROL-FILE.
+006630     OPEN INPUT QMGRCTL.
+006640     IF NOT W01-QMGRCTL-OK
+006650         DISPLAY 'MQSAMP - QMGRCTL OPEN FAILED - STATUS='
+006660             W01-QMGRCTL-STATUS
+006670         MOVE 16 TO RETURN-CODE
+006680         GO TO 9999-EXIT
+006690     END-IF.
+006700     READ QMGRCTL INTO W00-QMGR
+006710         AT END
+006720             DISPLAY 'MQSAMP - QMGRCTL IS EMPTY'
+006730             MOVE 16 TO RETURN-CODE
+006740             CLOSE QMGRCTL
+006750             GO TO 9999-EXIT
+006760     END-READ.
+006770     CLOSE QMGRCTL.
+006780 1100-EXIT.
+006790     EXIT.
+006792*
+006794*----------------------------------------------------------*
+006796* NOTE - RESTART SAFETY: THIS IS A SINGLE-STEP BATCH PROGRAM *
+006797*     THAT GOBACKS AT END OF RUN, SO WORKING-STORAGE (AND     *
+006798*     W03-HCONN) IS ALWAYS FRESHLY INITIALIZED ON ENTRY - NO   *
+006799*     PRIOR RUN'S HANDLE CAN EVER BE SITTING IN STORAGE HERE   *
+006800*     FOR A "STALE HANDLE AT STARTUP" CHECK TO FIND.  WHAT     *
+006801*     MAKES A RERUN SAFE IS THAT 9050-ABEND-CLEANUP AND        *
+006802*     9999-EXIT ALWAYS CLOSE THE QUEUE/DISCONNECT BEFORE THE   *
+006803*     PROGRAM ENDS, NORMAL OR ABEND, SO THE QUEUE MANAGER      *
+006804*     NEVER SEES AN ORPHANED CONNECTION FOR OPERATIONS TO      *
+006805*     CANCEL BY HAND.                                          *
+006806*----------------------------------------------------------*
+006812*
+006813*----------------------------------------------------------*
+006820* 2000-CONNECT-QMGR - CONNECT TO THE QUEUE MANAGER          *
+006830*----------------------------------------------------------*
+006840 2000-CONNECT-QMGR.
+006900     CALL 'MQCONN' USING W00-QMGR
+007000                         W03-HCONN
+007100                         W03-COMPCODE
+007200                         W03-REASON.
+007210     MOVE 'MQCONN' TO W01-CURRENT-VERB.
+007220     PERFORM 8000-CHECK-COMPCODE THRU 8000-EXIT.
+007225     MOVE 'Y' TO W01-CONNECTED-SWITCH.
+007300 2000-EXIT.
+007400     EXIT.
+007500*
+007600*----------------------------------------------------------*
+007700* 3000-OPEN-QUEUE - OPEN THE LOAN-EVENT QUEUE FOR OUTPUT    *
+007800*----------------------------------------------------------*
+007900 3000-OPEN-QUEUE.
+008000     MOVE 'LOAN.PAYMENT.EVENTS' TO OD-OBJECT-NAME.
+008100     MOVE W00-QMGR TO OD-OBJECT-Q-MGR-NAME.
+008200     COMPUTE W03-OPENOPTIONS = MQOO-OUTPUT +
+008300                               MQOO-FAIL-IF-QUIESCING.
+008400     CALL 'MQOPEN' USING W03-HCONN
+008500                         MQM-OBJECT-DESCRIPTOR
+008600                         W03-OPENOPTIONS
+008700                         W03-HOBJ
+008800                         W03-COMPCODE
+008900                         W03-REASON.
+008910     MOVE 'MQOPEN' TO W01-CURRENT-VERB.
+008920     PERFORM 8000-CHECK-COMPCODE THRU 8000-EXIT.
+008930     MOVE 'Y' TO W01-QUEUE-OPEN-SWITCH.
+009000 3000-EXIT.
+009100     EXIT.
+009200*
+009300*----------------------------------------------------------*
+009400* 4000-PUT-MESSAGE - PUBLISH THE LOAN-PAYMENT-POSTED EVENT  *
+009500*----------------------------------------------------------*
+009600 4000-PUT-MESSAGE.
+009610     MOVE 'MQSAMPTST0' TO PE-LOAN-NUMBER.
+009620     MOVE ZERO TO PE-AMOUNT.
+009630     MOVE ZERO TO PE-EFFECTIVE-DATE.
+009640     SET PE-TYPE-TEST-EVENT TO TRUE.
+009700     MOVE MQMT-DATAGRAM TO MD-MSG-TYPE.
+009800     MOVE MQPER-PERSISTENT TO MD-PERSISTENCE.
+009900     MOVE MQFMT-STRING TO MD-FORMAT.
+010000     COMPUTE W03-BUFFERLENGTH = LENGTH OF PAYMENT-EVENT-MESSAGE.
+010100     CALL 'MQPUT' USING W03-HCONN
+010200                        W03-HOBJ
+010300                        MQM-MESSAGE-DESCRIPTOR
+010400                        MQM-PUT-MESSAGE-OPTIONS
+010500                        W03-BUFFERLENGTH
+010600                        PAYMENT-EVENT-MESSAGE
+010700                        W03-COMPCODE
+010800                        W03-REASON.
+010810     MOVE 'MQPUT' TO W01-CURRENT-VERB.
+010820     PERFORM 8000-CHECK-COMPCODE THRU 8000-EXIT.
+010900 4000-EXIT.
+011000     EXIT.
+011100*
+011200*----------------------------------------------------------*
+011300* 5000-CLOSE-QUEUE - CLOSE THE LOAN-EVENT QUEUE             *
+011400*----------------------------------------------------------*
+011500 5000-CLOSE-QUEUE.
+011600     MOVE MQCO-NONE TO W03-CLOSEOPTIONS.
+011700     CALL 'MQCLOSE' USING W03-HCONN
+011800                          W03-HOBJ
+011900                          W03-CLOSEOPTIONS
+012000                          W03-COMPCODE
+012100                          W03-REASON.
+012110     MOVE 'MQCLOSE' TO W01-CURRENT-VERB.
+012120     PERFORM 8500-CHECK-CLEANUP THRU 8500-EXIT.
+012130     MOVE 'N' TO W01-QUEUE-OPEN-SWITCH.
+012200 5000-EXIT.
+012300     EXIT.
+012400*
+012500*----------------------------------------------------------*
+012600* 6000-DISCONNECT-QMGR - DISCONNECT FROM THE QUEUE MANAGER  *
+012700*----------------------------------------------------------*
+012800 6000-DISCONNECT-QMGR.
+012900     CALL 'MQDISC' USING W03-HCONN
+013000                         W03-COMPCODE
+013100                         W03-REASON.
+013110     MOVE 'MQDISC' TO W01-CURRENT-VERB.
+013120     PERFORM 8500-CHECK-CLEANUP THRU 8500-EXIT.
+013130     MOVE 'N' TO W01-CONNECTED-SWITCH.
+013200 6000-EXIT.
+013300     EXIT.
+013310*
+013320*----------------------------------------------------------*
+013330* 8000-CHECK-COMPCODE - VALIDATE A CRITICAL MQ VERB'S       *
+013340*     COMPLETION CODE AND ABEND THE JOB IF IT FAILED        *
+013350*----------------------------------------------------------*
+013360 8000-CHECK-COMPCODE.
+013365     PERFORM 8700-WRITE-AUDIT-LOG THRU 8700-EXIT.
+013370     IF W03-COMPCODE NOT = MQCC-OK
+013380         PERFORM 8100-BUILD-REASON-TEXT THRU 8100-EXIT
+013390         DISPLAY 'MQSAMP - ' W01-CURRENT-VERB
+013400             ' FAILED - COMPCODE=' W03-COMPCODE
+013410             ' REASON=' W03-REASON ' ' W01-REASON-TEXT
+013420         MOVE 16 TO RETURN-CODE
+013430         GO TO 9050-ABEND-CLEANUP
+013440     END-IF.
+013450 8000-EXIT.
+013460     EXIT.
+013470*
+013480*----------------------------------------------------------*
+013490* 8100-BUILD-REASON-TEXT - TRANSLATE A REASON CODE INTO A   *
+013500*     READABLE MESSAGE FOR THE OPERATOR CONSOLE/JOB LOG     *
+013510*----------------------------------------------------------*
+013520 8100-BUILD-REASON-TEXT.
+013530     EVALUATE W03-REASON
+013540         WHEN MQRC-NONE
+013550             MOVE 'NO MQI REASON QUALIFIER' TO W01-REASON-TEXT
+013560         WHEN MQRC-Q-MGR-NOT-AVAILABLE
+013570             MOVE 'QUEUE MANAGER NOT AVAILABLE' TO
+013580                 W01-REASON-TEXT
+013590         WHEN MQRC-CONNECTION-BROKEN
+013600             MOVE 'CONNECTION BROKEN' TO W01-REASON-TEXT
+013610         WHEN MQRC-UNKNOWN-OBJECT-NAME
+013620             MOVE 'UNKNOWN OBJECT NAME' TO W01-REASON-TEXT
+013630         WHEN MQRC-Q-FULL
+013640             MOVE 'TARGET QUEUE IS FULL' TO W01-REASON-TEXT
+013650         WHEN MQRC-NOT-OPEN-FOR-OUTPUT
+013660             MOVE 'QUEUE NOT OPEN FOR OUTPUT' TO
+013670                 W01-REASON-TEXT
+013680         WHEN MQRC-PUT-INHIBITED
+013690             MOVE 'PUT INHIBITED ON TARGET QUEUE' TO
+013700                 W01-REASON-TEXT
+013710         WHEN OTHER
+013720             MOVE 'SEE MQ MESSAGES MANUAL FOR REASON CODE' TO
+013730                 W01-REASON-TEXT
+013740     END-EVALUATE.
+013750 8100-EXIT.
+013760     EXIT.
+013770*
+013780*----------------------------------------------------------*
+013790* 8500-CHECK-CLEANUP - VALIDATE A CLEANUP VERB'S COMPLETION *
+013800*     CODE.  LOGGED ONLY - THE BUSINESS WORK IS ALREADY     *
+013810*     DONE BY THE TIME CLOSE/DISCONNECT RUN.                *
+013820*----------------------------------------------------------*
+013830 8500-CHECK-CLEANUP.
+013835     PERFORM 8700-WRITE-AUDIT-LOG THRU 8700-EXIT.
+013840     IF W03-COMPCODE NOT = MQCC-OK
+013850         PERFORM 8100-BUILD-REASON-TEXT THRU 8100-EXIT
+013860         DISPLAY 'MQSAMP - ' W01-CURRENT-VERB
+013870             ' WARNING - COMPCODE=' W03-COMPCODE
+013880             ' REASON=' W03-REASON ' ' W01-REASON-TEXT
+013890     END-IF.
+013900 8500-EXIT.
+013910     EXIT.
+013920*
+013930*----------------------------------------------------------*
+013940* 8700-WRITE-AUDIT-LOG - RECORD THIS MQ VERB CALL ON THE     *
+013950*     CONNECTION AUDIT TRAIL                                 *
+013960*----------------------------------------------------------*
+013970 8700-WRITE-AUDIT-LOG.
+013980     MOVE 'MQSAMP' TO AUD-PROGRAM-ID.
+013990     MOVE W01-CURRENT-VERB TO AUD-VERB.
+014000     EVALUATE W01-CURRENT-VERB
+014010         WHEN 'MQCONN'
+014020         WHEN 'MQDISC'
+014030             MOVE W03-HCONN TO AUD-HANDLE
+014040         WHEN OTHER
+014050             MOVE W03-HOBJ TO AUD-HANDLE
+014060     END-EVALUATE.
+014070     MOVE W03-COMPCODE TO AUD-COMPCODE.
+014080     MOVE W03-REASON TO AUD-REASON.
+014085     MOVE SPACES TO AUD-LOAN-NUMBER.
+014086     IF W01-CURRENT-VERB = 'MQPUT'
+014087         MOVE PE-LOAN-NUMBER TO AUD-LOAN-NUMBER
+014088     END-IF.
+014100     CALL 'MQAUDIT' USING AUDIT-TRAIL-RECORD.
+014110 8700-EXIT.
+014120     EXIT.
+014130*
+014132*----------------------------------------------------------*
+014134* 9050-ABEND-CLEANUP - A CRITICAL MQ VERB FAILED.  CLOSE THE *
+014136*     QUEUE AND/OR DISCONNECT IF THIS RUN GOT THAT FAR, SO   *
+014138*     A RESTART DOES NOT INHERIT AN ORPHANED CONNECTION.     *
+014139*----------------------------------------------------------*
+014141 9050-ABEND-CLEANUP.
+014142     IF W01-QUEUE-OPEN
+014143         PERFORM 5000-CLOSE-QUEUE THRU 5000-EXIT
+014144     END-IF.
+014145     IF W01-CONNECTED
+014146         PERFORM 6000-DISCONNECT-QMGR THRU 6000-EXIT
+014147     END-IF.
+014148     GO TO 9999-EXIT.
+014149*
+014150*----------------------------------------------------------*
+014160* 9999-EXIT - SINGLE POINT OF PROGRAM TERMINATION           *
+014170*----------------------------------------------------------*
+014180 9999-EXIT.
+014190     MOVE 'MQSAMP' TO AUD-PROGRAM-ID.
+014195     MOVE 'ENDRUN' TO AUD-VERB.
+014200     CALL 'MQAUDIT' USING AUDIT-TRAIL-RECORD.
+014210     GOBACK.
