@@ -0,0 +1,546 @@
+000100 IDENTIFICATION DIVISION.
+000200*
+000300* DEAD-LETTER RETRY - REPLAYS THE LOAN-PAYMENT EVENTS THAT
+000400* FAILED TO PUBLISH ON A PRIOR LNPBPMT RUN, WITHOUT RERUNNING
+000500* THE FULL NIGHTLY LOAN MASTER EXTRACT.  DLQFILE-IN IS THE
+000600* DEAD-LETTER FILE MQDLQ WROTE DURING THE PRIOR RUN; ANY LOAN
+000700* THAT STILL FAILS TO PUBLISH HERE IS WRITTEN BACK OUT THROUGH
+000800* MQDLQ SO IT CARRIES FORWARD TO THE NEXT RETRY WINDOW.
+000900*
+001000 PROGRAM-ID.  DLQRETRY.
+001100 AUTHOR.      R SMALL.
+001200 INSTALLATION. MORTGAGE SERVICING DIVISION.
+001300 DATE-WRITTEN. 08/08/2026.
+001400 DATE-COMPILED.
+001500*
+001600*-----------------------------------------------------------*
+001700* MODIFICATION HISTORY                                      *
+001800*-----------------------------------------------------------*
+001900* DATE       INIT DESCRIPTION                                *
+002000* 08/08/2026 RS   ORIGINAL - DEAD-LETTER LOAN-EVENT REPLAY    *
+002100*-----------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT LOANMAST ASSIGN TO LOANMAST
+002600         ORGANIZATION INDEXED
+002700         ACCESS MODE IS RANDOM
+002800         RECORD KEY IS LM-LOAN-NUMBER
+002900         FILE STATUS IS W05-LOANMAST-STATUS.
+003000     SELECT DLQFILE-IN ASSIGN TO DLQFILEI
+003100         ORGANIZATION LINE SEQUENTIAL
+003200         FILE STATUS IS W05-DLQFILEIN-STATUS.
+003300     SELECT QMGRCTL ASSIGN TO QMGRCTL
+003400         ORGANIZATION LINE SEQUENTIAL
+003500         FILE STATUS IS W05-QMGRCTL-STATUS.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  LOANMAST.
+003900     COPY LOANMAST.
+004000 FD  DLQFILE-IN
+004100     RECORD CONTAINS 58 CHARACTERS.
+004200     COPY DLQREC REPLACING DEAD-LETTER-RECORD BY DLQFILE-IN-RECORD
+004250         DLQ-ACTION BY DFI-ACTION
+004260         DLQ-TIMESTAMP BY DFI-TIMESTAMP
+004270         DLQ-PROGRAM-ID BY DFI-PROGRAM-ID
+004280         DLQ-LOAN-NUMBER BY DFI-LOAN-NUMBER
+004290         DLQ-COMPCODE BY DFI-COMPCODE
+004300         DLQ-REASON BY DFI-REASON.
+004900 FD  QMGRCTL
+005000     RECORDING MODE IS F.
+005100 01  QMGRCTL-RECORD              PIC X(48).
+005200 WORKING-STORAGE SECTION.
+005300*
+005400*    MQ CONTROL FIELDS
+005500*
+005600 01  W00-QMGR                    PIC X(48) VALUE SPACES.
+005700*
+005800*    SWITCHES AND COUNTERS
+005900*
+006000 01  W01-CURRENT-VERB            PIC X(08) VALUE SPACES.
+006100 01  W01-REASON-TEXT             PIC X(40) VALUE SPACES.
+006200 01  W01-EOF-SWITCH              PIC X(01) VALUE 'N'.
+006300     88  W01-END-OF-DLQFILE          VALUE 'Y'.
+006400 01  W01-LOAN-FOUND-SWITCH       PIC X(01) VALUE 'N'.
+006500     88  W01-LOAN-FOUND              VALUE 'Y'.
+006600 01  W01-CONNECTED-SWITCH        PIC X(01) VALUE 'N'.
+006700     88  W01-CONNECTED               VALUE 'Y'.
+006800 01  W01-QUEUE-OPEN-SWITCH       PIC X(01) VALUE 'N'.
+006900     88  W01-QUEUE-OPEN              VALUE 'Y'.
+007000 01  W02-RETRIES-READ            PIC 9(07) VALUE 0.
+007100 01  W02-RETRIES-SUCCEEDED       PIC 9(07) VALUE 0.
+007200 01  W02-RETRIES-FAILED          PIC 9(07) VALUE 0.
+007300 01  W02-RETRIES-SKIPPED         PIC 9(07) VALUE 0.
+007310 01  W02-RETRIES-OTHER-PROGRAM   PIC 9(07) VALUE 0.
+007320*
+007330*    LOCAL SENTINEL REASON CODES - NOT REAL MQI REASON CODES,   *
+007340*    USED ONLY TO EXPLAIN ON THE DEAD-LETTER FILE WHY A RECORD  *
+007350*    WAS CARRIED FORWARD WITHOUT AN MQ VERB EVER BEING TRIED    *
+007360*
+007370 78  DLQR-REASON-NOT-ACTIVE      VALUE 9901.
+007380 78  DLQR-REASON-OTHER-PROGRAM   VALUE 9902.
+007400*
+007500*    MQ API FIELDS
+007600*
+007700 01  W03-HCONN                   PIC S9(9) BINARY VALUE 0.
+007800 01  W03-HOBJ                    PIC S9(9) BINARY VALUE 0.
+007900 01  W03-OPENOPTIONS             PIC S9(9) BINARY VALUE 0.
+008000 01  W03-CLOSEOPTIONS            PIC S9(9) BINARY VALUE 0.
+008100 01  W03-COMPCODE                PIC S9(9) BINARY VALUE 0.
+008200 01  W03-REASON                  PIC S9(9) BINARY VALUE 0.
+008300 01  W03-BUFFERLENGTH            PIC S9(9) BINARY VALUE 0.
+008400*
+008500*    MQ STRUCTURES SUPPLIED BY THE MESSAGING SUBSYSTEM
+008600*
+008700 01  MQM-OBJECT-DESCRIPTOR.
+008800     COPY CMQODV.
+008900 01  MQM-MESSAGE-DESCRIPTOR.
+009000     COPY CMQMDV.
+009100 01  MQM-PUT-MESSAGE-OPTIONS.
+009200     COPY CMQPMOV.
+009250*
+009255*    MQI GLOBAL CONSTANTS - 78-LEVEL ITEMS OCCUPY NO STORAGE
+009258*    AND ARE NOT PART OF ANY RECORD, SO THEY ARE COPIED
+009259*    DIRECTLY INTO WORKING-STORAGE RATHER THAN UNDER A GROUP
+009260     COPY CMQV SUPPRESS.
+009400*
+009500*    AUDIT TRAIL RECORD PASSED TO MQAUDIT AFTER EVERY MQ VERB
+009600*
+009700     COPY AUDITREC.
+009800*
+009900*    PAYMENT-DUE EVENT MESSAGE BUFFER - SHARED LAYOUT
+010000*
+010100     COPY PAYEVENT.
+010200*
+010300*    DEAD-LETTER RECORD PASSED TO MQDLQ FOR A LOAN THAT       *
+010400*    STILL FAILS TO PUBLISH ON THIS RETRY PASS                *
+010500*
+010600     COPY DLQREC.
+010700*
+010800*    FILE STATUS FIELDS
+010900*
+011000 01  W05-LOANMAST-STATUS         PIC X(02) VALUE SPACES.
+011100     88  W05-LOANMAST-OK             VALUE '00'.
+011200 01  W05-DLQFILEIN-STATUS        PIC X(02) VALUE SPACES.
+011300     88  W05-DLQFILEIN-OK            VALUE '00'.
+011400     88  W05-DLQFILEIN-EOF           VALUE '10'.
+011500 01  W05-QMGRCTL-STATUS          PIC X(02) VALUE SPACES.
+011600     88  W05-QMGRCTL-OK              VALUE '00'.
+011700 LINKAGE SECTION.
+011800*
+011900*    JCL PARM - THE QUEUE MANAGER NAME FOR THIS RUN
+012000*
+012100 01  W00-PARM-AREA.
+012200     05  W00-PARM-LENGTH         PIC S9(04) BINARY.
+012300     05  W00-PARM-TEXT           PIC X(48).
+012400 PROCEDURE DIVISION USING W00-PARM-AREA.
+012500*
+012600*----------------------------------------------------------*
+012700* 0000-MAINLINE                                            *
+012800*----------------------------------------------------------*
+012900 0000-MAINLINE.
+013000     DISPLAY 'DLQRETRY STARTING'.
+013100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013200     PERFORM 3000-PROCESS-RETRIES THRU 3000-EXIT
+013300         UNTIL W01-END-OF-DLQFILE.
+013400     PERFORM 5000-CLOSE-QUEUE THRU 5000-EXIT.
+013500     PERFORM 6000-DISCONNECT-QMGR THRU 6000-EXIT.
+013600     CLOSE LOANMAST.
+013700     CLOSE DLQFILE-IN.
+013800     DISPLAY 'DLQRETRY COMPLETE - READ=' W02-RETRIES-READ
+013900         ' SUCCEEDED=' W02-RETRIES-SUCCEEDED
+014000         ' STILL FAILED=' W02-RETRIES-FAILED
+014050         ' SKIPPED=' W02-RETRIES-SKIPPED
+014060         ' OTHER-PROGRAM=' W02-RETRIES-OTHER-PROGRAM.
+014150     IF W02-RETRIES-FAILED > 0 OR W02-RETRIES-SKIPPED > 0
+014160         OR W02-RETRIES-OTHER-PROGRAM > 0
+014170         MOVE 4 TO RETURN-CODE
+014180     END-IF.
+014200     GO TO 9999-EXIT.
+014300*
+014400*----------------------------------------------------------*
+014500* 1000-INITIALIZE - RESOLVE THE QUEUE MANAGER NAME, OPEN     *
+014600*     THE LOAN MASTER AND DEAD-LETTER FILES, CONNECT TO MQ   *
+014700*     AND OPEN THE LOAN-EVENT QUEUE                          *
+014800*----------------------------------------------------------*
+014900 1000-INITIALIZE.
+015000     IF W00-PARM-LENGTH > ZERO
+015100         MOVE W00-PARM-TEXT TO W00-QMGR
+015200     ELSE
+015300         PERFORM 1100-READ-CONTROL-FILE THRU 1100-EXIT
+015400     END-IF.
+015500     DISPLAY 'DLQRETRY - TARGET QUEUE MANAGER IS ' W00-QMGR.
+015600     OPEN I-O LOANMAST.
+015700     IF NOT W05-LOANMAST-OK
+015800         DISPLAY 'DLQRETRY - LOANMAST OPEN FAILED - STATUS='
+015900             W05-LOANMAST-STATUS
+016000         MOVE 16 TO RETURN-CODE
+016100         GO TO 9999-EXIT
+016200     END-IF.
+016300     OPEN INPUT DLQFILE-IN.
+016400     IF NOT W05-DLQFILEIN-OK
+016500         DISPLAY 'DLQRETRY - DLQFILE-IN OPEN FAILED - STATUS='
+016600             W05-DLQFILEIN-STATUS
+016700         MOVE 16 TO RETURN-CODE
+016800         GO TO 9999-EXIT
+016900     END-IF.
+017100     PERFORM 2000-CONNECT-QMGR THRU 2000-EXIT.
+017200     PERFORM 2100-OPEN-QUEUE THRU 2100-EXIT.
+017300     PERFORM 3100-READ-DLQ-RECORD THRU 3100-EXIT.
+017400 1000-EXIT.
+017500     EXIT.
+017600*
+017700*----------------------------------------------------------*
+017800* 1100-READ-CONTROL-FILE - READ THE QUEUE MANAGER NAME FROM *
+017900*     THE QMGRCTL CONTROL FILE WHEN NO PARM IS SUPPLIED     *
+018000*----------------------------------------------------------*
+018100 1100-READ-CONTROL-FILE.
+018200     OPEN INPUT QMGRCTL.
+018300     IF NOT W05-QMGRCTL-OK
+018400         DISPLAY 'DLQRETRY - QMGRCTL OPEN FAILED - STATUS='
+018500             W05-QMGRCTL-STATUS
+018600         MOVE 16 TO RETURN-CODE
+018700         GO TO 9999-EXIT
+018800     END-IF.
+018900     READ QMGRCTL INTO W00-QMGR
+019000         AT END
+019100             DISPLAY 'DLQRETRY - QMGRCTL IS EMPTY'
+019200             MOVE 16 TO RETURN-CODE
+019300             CLOSE QMGRCTL
+019400             GO TO 9999-EXIT
+019500     END-READ.
+019600     CLOSE QMGRCTL.
+019700 1100-EXIT.
+019800     EXIT.
+019900*
+020000*----------------------------------------------------------*
+020100* NOTE - RESTART SAFETY: THIS IS A SINGLE-STEP BATCH PROGRAM *
+020200*     THAT GOBACKS AT END OF RUN, SO WORKING-STORAGE (AND     *
+020300*     W03-HCONN) IS ALWAYS FRESHLY INITIALIZED ON ENTRY - NO   *
+020350*     PRIOR RUN'S HANDLE CAN EVER BE SITTING IN STORAGE HERE   *
+020400*     FOR A "STALE HANDLE AT STARTUP" CHECK TO FIND.  WHAT     *
+020450*     MAKES A RERUN SAFE IS THAT 9050-ABEND-CLEANUP AND        *
+020460*     9999-EXIT ALWAYS CLOSE THE QUEUE/DISCONNECT BEFORE THE   *
+020470*     PROGRAM ENDS, NORMAL OR ABEND, SO THE QUEUE MANAGER      *
+020480*     NEVER SEES AN ORPHANED CONNECTION FOR OPERATIONS TO      *
+020490*     CANCEL BY HAND.                                          *
+020500*----------------------------------------------------------*
+021600*
+021700*----------------------------------------------------------*
+021800* 2000-CONNECT-QMGR - CONNECT TO THE QUEUE MANAGER          *
+021900*----------------------------------------------------------*
+022000 2000-CONNECT-QMGR.
+022100     CALL 'MQCONN' USING W00-QMGR
+022200                         W03-HCONN
+022300                         W03-COMPCODE
+022400                         W03-REASON.
+022500     MOVE 'MQCONN' TO W01-CURRENT-VERB.
+022600     PERFORM 8000-CHECK-COMPCODE THRU 8000-EXIT.
+022700     MOVE 'Y' TO W01-CONNECTED-SWITCH.
+022800 2000-EXIT.
+022900     EXIT.
+023000*
+023100*----------------------------------------------------------*
+023200* 2100-OPEN-QUEUE - OPEN THE LOAN-EVENT QUEUE FOR OUTPUT     *
+023300*----------------------------------------------------------*
+023400 2100-OPEN-QUEUE.
+023500     MOVE 'LOAN.PAYMENT.EVENTS' TO OD-OBJECT-NAME.
+023600     MOVE W00-QMGR TO OD-OBJECT-Q-MGR-NAME.
+023700     COMPUTE W03-OPENOPTIONS = MQOO-OUTPUT +
+023800                               MQOO-FAIL-IF-QUIESCING.
+023900     CALL 'MQOPEN' USING W03-HCONN
+024000                         MQM-OBJECT-DESCRIPTOR
+024100                         W03-OPENOPTIONS
+024200                         W03-HOBJ
+024300                         W03-COMPCODE
+024400                         W03-REASON.
+024500     MOVE 'MQOPEN' TO W01-CURRENT-VERB.
+024600     PERFORM 8000-CHECK-COMPCODE THRU 8000-EXIT.
+024700     MOVE 'Y' TO W01-QUEUE-OPEN-SWITCH.
+024800 2100-EXIT.
+024900     EXIT.
+025000*
+025100*----------------------------------------------------------*
+025150* 3000-PROCESS-RETRIES - A DEAD-LETTER RECORD ONLY CARRIES A    *
+025160*     LOAN NUMBER AND COMPCODE/REASON, NOT THE ORIGINAL         *
+025170*     MESSAGE, SO ONLY A PAYMENT-DUE FAILURE (FROM LNPBPMT, OR  *
+025180*     FROM THIS PROGRAM ON AN EARLIER RETRY PASS) CAN BE SAFELY *
+025190*     REBUILT AND REPUBLISHED HERE.  A DEAD-LETTER RECORD FROM  *
+025195*     ANY OTHER PROGRAM (E.G. LNAMORT'S AMORTIZATION-SCHEDULE   *
+025196*     INSTALLMENTS, WHICH GO TO A DIFFERENT QUEUE AND CARRY     *
+025197*     FIELDS THIS RECORD DOES NOT HAVE ROOM FOR) IS CARRIED     *
+025198*     FORWARD UNTOUCHED, UNDER ITS ORIGINAL PROGRAM ID, FOR A   *
+025199*     RETRY PROGRAM THAT UNDERSTANDS THAT MESSAGE TYPE          *
+025200*----------------------------------------------------------*
+025600 3000-PROCESS-RETRIES.
+025700     ADD 1 TO W02-RETRIES-READ.
+025710     IF DFI-PROGRAM-ID = 'LNPBPMT' OR DFI-PROGRAM-ID = 'DLQRETRY'
+025800         PERFORM 3200-FIND-LOAN THRU 3200-EXIT
+025900         IF W01-LOAN-FOUND AND LM-STATUS-ACTIVE
+026000             PERFORM 4000-PUT-PAYMENT-EVENT THRU 4000-EXIT
+026100         ELSE
+026200             DISPLAY 'DLQRETRY - LOAN ' DFI-LOAN-NUMBER
+026300                 ' NOT ACTIVE ON LOAN MASTER - SKIPPED'
+026400             ADD 1 TO W02-RETRIES-SKIPPED
+026450             MOVE MQCC-FAILED TO W03-COMPCODE
+026460             MOVE DLQR-REASON-NOT-ACTIVE TO W03-REASON
+026500             PERFORM 9100-WRITE-DEADLETTER THRU 9100-EXIT
+026600         END-IF
+026610     ELSE
+026620         DISPLAY 'DLQRETRY - LOAN ' DFI-LOAN-NUMBER
+026630             ' DEAD-LETTERED BY ' DFI-PROGRAM-ID
+026640             ' - NOT A PAYMENT-DUE EVENT, CARRIED FORWARD'
+026650         ADD 1 TO W02-RETRIES-OTHER-PROGRAM
+026660         PERFORM 9150-CARRY-FORWARD-OTHER THRU 9150-EXIT
+026670     END-IF.
+026700     PERFORM 3100-READ-DLQ-RECORD THRU 3100-EXIT.
+026800 3000-EXIT.
+026900     EXIT.
+027000*
+027100*----------------------------------------------------------*
+027200* 3100-READ-DLQ-RECORD - READ THE NEXT DEAD-LETTER RECORD    *
+027300*----------------------------------------------------------*
+027400 3100-READ-DLQ-RECORD.
+027500     READ DLQFILE-IN
+027600         AT END
+027700             SET W01-END-OF-DLQFILE TO TRUE
+027800     END-READ.
+027900 3100-EXIT.
+028000     EXIT.
+028100*
+028200*----------------------------------------------------------*
+028300* 3200-FIND-LOAN - RANDOM-READ THE LOAN MASTER RECORD FOR    *
+028400*     THE CURRENT DEAD-LETTER RECORD'S LOAN NUMBER           *
+028500*----------------------------------------------------------*
+028600 3200-FIND-LOAN.
+028700     MOVE 'N' TO W01-LOAN-FOUND-SWITCH.
+028800     MOVE DFI-LOAN-NUMBER TO LM-LOAN-NUMBER.
+028900     READ LOANMAST
+029000         INVALID KEY
+029100             DISPLAY 'DLQRETRY - LOAN ' DFI-LOAN-NUMBER
+029200                 ' NO LONGER ON THE LOAN MASTER'
+029300         NOT INVALID KEY
+029400             SET W01-LOAN-FOUND TO TRUE
+029500     END-READ.
+029600 3200-EXIT.
+029700     EXIT.
+029800*
+029900*----------------------------------------------------------*
+030000* 4000-PUT-PAYMENT-EVENT - BUILD AND PUBLISH THE PAYMENT-DUE *
+030100*     EVENT FOR THE CURRENT LOAN                             *
+030200*----------------------------------------------------------*
+030300 4000-PUT-PAYMENT-EVENT.
+030400     MOVE LM-LOAN-NUMBER TO PE-LOAN-NUMBER.
+030500     MOVE LM-MONTHLY-PAYMENT TO PE-AMOUNT.
+030600     MOVE LM-NEXT-DUE-DATE TO PE-EFFECTIVE-DATE.
+030700     SET PE-TYPE-PAYMENT-DUE TO TRUE.
+030800     MOVE MQMT-DATAGRAM TO MD-MSG-TYPE.
+030900     MOVE MQPER-PERSISTENT TO MD-PERSISTENCE.
+031000     MOVE MQFMT-STRING TO MD-FORMAT.
+031100     COMPUTE W03-BUFFERLENGTH = LENGTH OF PAYMENT-EVENT-MESSAGE.
+031200     CALL 'MQPUT' USING W03-HCONN
+031300                        W03-HOBJ
+031400                        MQM-MESSAGE-DESCRIPTOR
+031500                        MQM-PUT-MESSAGE-OPTIONS
+031600                        W03-BUFFERLENGTH
+031700                        PAYMENT-EVENT-MESSAGE
+031800                        W03-COMPCODE
+031900                        W03-REASON.
+032000     MOVE 'MQPUT' TO W01-CURRENT-VERB.
+032100     PERFORM 8050-CHECK-PUT-COMPCODE THRU 8050-EXIT.
+032200     IF W03-COMPCODE = MQCC-OK
+032300         ADD 1 TO W02-RETRIES-SUCCEEDED
+032400     END-IF.
+032500 4000-EXIT.
+032600     EXIT.
+032700*
+032800*----------------------------------------------------------*
+032900* 5000-CLOSE-QUEUE - CLOSE THE LOAN-EVENT QUEUE             *
+033000*----------------------------------------------------------*
+033100 5000-CLOSE-QUEUE.
+033200     MOVE MQCO-NONE TO W03-CLOSEOPTIONS.
+033300     CALL 'MQCLOSE' USING W03-HCONN
+033400                          W03-HOBJ
+033500                          W03-CLOSEOPTIONS
+033600                          W03-COMPCODE
+033700                          W03-REASON.
+033800     MOVE 'MQCLOSE' TO W01-CURRENT-VERB.
+033900     PERFORM 8500-CHECK-CLEANUP THRU 8500-EXIT.
+034000     MOVE 'N' TO W01-QUEUE-OPEN-SWITCH.
+034100 5000-EXIT.
+034200     EXIT.
+034300*
+034400*----------------------------------------------------------*
+034500* 6000-DISCONNECT-QMGR - DISCONNECT FROM THE QUEUE MANAGER  *
+034600*----------------------------------------------------------*
+034700 6000-DISCONNECT-QMGR.
+034800     CALL 'MQDISC' USING W03-HCONN
+034900                         W03-COMPCODE
+035000                         W03-REASON.
+035100     MOVE 'MQDISC' TO W01-CURRENT-VERB.
+035200     PERFORM 8500-CHECK-CLEANUP THRU 8500-EXIT.
+035300     MOVE 'N' TO W01-CONNECTED-SWITCH.
+035400 6000-EXIT.
+035500     EXIT.
+035600*
+035700*----------------------------------------------------------*
+035800* 8000-CHECK-COMPCODE - VALIDATE A CRITICAL MQ VERB'S       *
+035900*     COMPLETION CODE AND ABEND THE JOB IF IT FAILED        *
+036000*----------------------------------------------------------*
+036100 8000-CHECK-COMPCODE.
+036200     PERFORM 8700-WRITE-AUDIT-LOG THRU 8700-EXIT.
+036300     IF W03-COMPCODE NOT = MQCC-OK
+036400         PERFORM 8100-BUILD-REASON-TEXT THRU 8100-EXIT
+036500         DISPLAY 'DLQRETRY - ' W01-CURRENT-VERB
+036600             ' FAILED - COMPCODE=' W03-COMPCODE
+036700             ' REASON=' W03-REASON ' ' W01-REASON-TEXT
+036800         MOVE 16 TO RETURN-CODE
+036900         GO TO 9050-ABEND-CLEANUP
+037000     END-IF.
+037100 8000-EXIT.
+037200     EXIT.
+037300*
+037400*----------------------------------------------------------*
+037500* 8050-CHECK-PUT-COMPCODE - VALIDATE THE MQPUT COMPLETION    *
+037600*     CODE FOR ONE LOAN.  A FAILED PUT DOES NOT ABEND THE    *
+037700*     JOB - IT IS WRITTEN BACK TO THE DEAD-LETTER FILE FOR   *
+037800*     THE NEXT RETRY WINDOW                                  *
+037900*----------------------------------------------------------*
+038000 8050-CHECK-PUT-COMPCODE.
+038100     PERFORM 8700-WRITE-AUDIT-LOG THRU 8700-EXIT.
+038200     IF W03-COMPCODE NOT = MQCC-OK
+038300         PERFORM 8100-BUILD-REASON-TEXT THRU 8100-EXIT
+038400         DISPLAY 'DLQRETRY - ' W01-CURRENT-VERB
+038500             ' FAILED FOR LOAN ' LM-LOAN-NUMBER
+038600             ' - COMPCODE=' W03-COMPCODE
+038700             ' REASON=' W03-REASON ' ' W01-REASON-TEXT
+038800         PERFORM 9100-WRITE-DEADLETTER THRU 9100-EXIT
+038900         ADD 1 TO W02-RETRIES-FAILED
+039000     END-IF.
+039100 8050-EXIT.
+039200     EXIT.
+039300*
+039400*----------------------------------------------------------*
+039500* 8100-BUILD-REASON-TEXT - TRANSLATE A REASON CODE INTO A   *
+039600*     READABLE MESSAGE FOR THE OPERATOR CONSOLE/JOB LOG     *
+039700*----------------------------------------------------------*
+039800 8100-BUILD-REASON-TEXT.
+039900     EVALUATE W03-REASON
+040000         WHEN MQRC-NONE
+040100             MOVE 'NO MQI REASON QUALIFIER' TO W01-REASON-TEXT
+040200         WHEN MQRC-Q-MGR-NOT-AVAILABLE
+040300             MOVE 'QUEUE MANAGER NOT AVAILABLE' TO
+040400                 W01-REASON-TEXT
+040500         WHEN MQRC-CONNECTION-BROKEN
+040600             MOVE 'CONNECTION BROKEN' TO W01-REASON-TEXT
+040700         WHEN MQRC-UNKNOWN-OBJECT-NAME
+040800             MOVE 'UNKNOWN OBJECT NAME' TO W01-REASON-TEXT
+040900         WHEN MQRC-Q-FULL
+041000             MOVE 'TARGET QUEUE IS FULL' TO W01-REASON-TEXT
+041100         WHEN MQRC-NOT-OPEN-FOR-OUTPUT
+041200             MOVE 'QUEUE NOT OPEN FOR OUTPUT' TO
+041300                 W01-REASON-TEXT
+041400         WHEN MQRC-PUT-INHIBITED
+041500             MOVE 'PUT INHIBITED ON TARGET QUEUE' TO
+041600                 W01-REASON-TEXT
+041700         WHEN OTHER
+041800             MOVE 'SEE MQ MESSAGES MANUAL FOR REASON CODE' TO
+041900                 W01-REASON-TEXT
+042000     END-EVALUATE.
+042100 8100-EXIT.
+042200     EXIT.
+042300*
+042400*----------------------------------------------------------*
+042500* 8500-CHECK-CLEANUP - VALIDATE A CLEANUP VERB'S COMPLETION *
+042600*     CODE.  LOGGED ONLY.                                   *
+042700*----------------------------------------------------------*
+042800 8500-CHECK-CLEANUP.
+042900     PERFORM 8700-WRITE-AUDIT-LOG THRU 8700-EXIT.
+043000     IF W03-COMPCODE NOT = MQCC-OK
+043100         PERFORM 8100-BUILD-REASON-TEXT THRU 8100-EXIT
+043200         DISPLAY 'DLQRETRY - ' W01-CURRENT-VERB
+043300             ' WARNING - COMPCODE=' W03-COMPCODE
+043400             ' REASON=' W03-REASON ' ' W01-REASON-TEXT
+043500     END-IF.
+043600 8500-EXIT.
+043700     EXIT.
+043800*
+043900*----------------------------------------------------------*
+044000* 8700-WRITE-AUDIT-LOG - RECORD THIS MQ VERB CALL ON THE     *
+044100*     CONNECTION AUDIT TRAIL                                 *
+044200*----------------------------------------------------------*
+044300 8700-WRITE-AUDIT-LOG.
+044400     MOVE 'DLQRETRY' TO AUD-PROGRAM-ID.
+044500     MOVE W01-CURRENT-VERB TO AUD-VERB.
+044600     EVALUATE W01-CURRENT-VERB
+044700         WHEN 'MQCONN'
+044800         WHEN 'MQDISC'
+044900             MOVE W03-HCONN TO AUD-HANDLE
+045000         WHEN OTHER
+045100             MOVE W03-HOBJ TO AUD-HANDLE
+045200     END-EVALUATE.
+045300     MOVE W03-COMPCODE TO AUD-COMPCODE.
+045400     MOVE W03-REASON TO AUD-REASON.
+045450     MOVE SPACES TO AUD-LOAN-NUMBER.
+045500     IF W01-CURRENT-VERB = 'MQPUT'
+045550         MOVE PE-LOAN-NUMBER TO AUD-LOAN-NUMBER
+045560     END-IF.
+045600     CALL 'MQAUDIT' USING AUDIT-TRAIL-RECORD.
+045700 8700-EXIT.
+045800     EXIT.
+045900*
+046000*----------------------------------------------------------*
+046100* 9050-ABEND-CLEANUP - CLOSE WHATEVER MQ RESOURCES THIS RUN *
+046200*     ACTUALLY OPENED BEFORE TERMINATING ON A FAILED VERB,  *
+046300*     SO A FAILED RUN DOES NOT LEAVE AN ORPHANED CONNECTION *
+046400*     FOR OPERATIONS TO CANCEL BY HAND                      *
+046500*----------------------------------------------------------*
+046600 9050-ABEND-CLEANUP.
+046700     IF W01-QUEUE-OPEN
+046800         PERFORM 5000-CLOSE-QUEUE THRU 5000-EXIT
+046900     END-IF.
+047000     IF W01-CONNECTED
+047100         PERFORM 6000-DISCONNECT-QMGR THRU 6000-EXIT
+047200     END-IF.
+047300     GO TO 9999-EXIT.
+047400*
+047500*----------------------------------------------------------*
+047600* 9100-WRITE-DEADLETTER - WRITE THE CURRENT DEAD-LETTER      *
+047700*     RECORD BACK OUT FOR THE NEXT RETRY WINDOW              *
+047800*----------------------------------------------------------*
+047900 9100-WRITE-DEADLETTER.
+048000     MOVE 'WRITE' TO DLQ-ACTION.
+048100     MOVE 'DLQRETRY' TO DLQ-PROGRAM-ID.
+048200     MOVE DFI-LOAN-NUMBER TO DLQ-LOAN-NUMBER.
+048300     MOVE W03-COMPCODE TO DLQ-COMPCODE.
+048400     MOVE W03-REASON TO DLQ-REASON.
+048500     CALL 'MQDLQ' USING DEAD-LETTER-RECORD.
+048600 9100-EXIT.
+048700     EXIT.
+048800*
+048850*----------------------------------------------------------*
+048860* 9150-CARRY-FORWARD-OTHER - WRITE BACK A DEAD-LETTER RECORD *
+048870*     OWNED BY A DIFFERENT PROGRAM, UNDER ITS ORIGINAL       *
+048880*     PROGRAM ID, SO IT IS NOT MISTAKEN FOR A PAYMENT-DUE    *
+048890*     FAILURE ON THE NEXT PASS THROUGH THIS FILE             *
+048895*----------------------------------------------------------*
+048896 9150-CARRY-FORWARD-OTHER.
+048897     MOVE 'WRITE' TO DLQ-ACTION.
+048898     MOVE DFI-PROGRAM-ID TO DLQ-PROGRAM-ID.
+048899     MOVE DFI-LOAN-NUMBER TO DLQ-LOAN-NUMBER.
+048900     MOVE MQCC-FAILED TO DLQ-COMPCODE.
+048901     MOVE DLQR-REASON-OTHER-PROGRAM TO DLQ-REASON.
+048902     CALL 'MQDLQ' USING DEAD-LETTER-RECORD.
+048903 9150-EXIT.
+048904     EXIT.
+048905*
+048910*----------------------------------------------------------*
+049000* 9999-EXIT - SINGLE POINT OF PROGRAM TERMINATION           *
+049100*----------------------------------------------------------*
+049200 9999-EXIT.
+049300     MOVE 'DLQRETRY' TO AUD-PROGRAM-ID.
+049400     MOVE 'ENDRUN' TO AUD-VERB.
+049500     CALL 'MQAUDIT' USING AUDIT-TRAIL-RECORD.
+049600     MOVE 'ENDRUN' TO DLQ-ACTION.
+049700     CALL 'MQDLQ' USING DEAD-LETTER-RECORD.
+049800     GOBACK.
