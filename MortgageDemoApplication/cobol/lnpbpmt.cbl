@@ -0,0 +1,453 @@
+000100 IDENTIFICATION DIVISION.
+000200*
+000300* LOAN PAYMENT-DUE EVENT PUBLISHER - READS THE LOAN MASTER
+000400* FILE AND DRIVES THE MQCONN/MQOPEN/MQPUT SEQUENCE TO PUBLISH
+000500* ONE PAYMENT-DUE EVENT PER ACTIVE LOAN.
+000600*
+000700 PROGRAM-ID.  LNPBPMT.
+000800 AUTHOR.      R SMALL.
+000900 INSTALLATION. MORTGAGE SERVICING DIVISION.
+001000 DATE-WRITTEN. 08/08/2026.
+001100 DATE-COMPILED.
+001200*
+001300*-----------------------------------------------------------*
+001400* MODIFICATION HISTORY                                      *
+001500*-----------------------------------------------------------*
+001600* DATE       INIT DESCRIPTION                                *
+001700* 08/08/2026 RS   ORIGINAL - LOAN MASTER EXTRACT/PUBLISH JOB  *
+001750* 08/08/2026 RS   MESSAGE BUFFER NOW USES PAYEVENT COPY       *
+001760* 08/08/2026 RS   AUDIT TRAIL LOGGING FOR EVERY MQ VERB       *
+001770* 08/08/2026 RS   RESTART-SAFE HANDLE CHECK, CLEANUP ON ABEND *
+001780* 08/08/2026 RS   FAILED PUTS NOW DEAD-LETTERED, NOT ABENDED  *
+001800*-----------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT LOANMAST ASSIGN TO LOANMAST
+002300         ORGANIZATION INDEXED
+002400         ACCESS MODE IS SEQUENTIAL
+002500         RECORD KEY IS LM-LOAN-NUMBER
+002600         FILE STATUS IS W05-LOANMAST-STATUS.
+002700     SELECT QMGRCTL ASSIGN TO QMGRCTL
+002800         ORGANIZATION LINE SEQUENTIAL
+002900         FILE STATUS IS W05-QMGRCTL-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  LOANMAST.
+003300     COPY LOANMAST.
+003400 FD  QMGRCTL
+003500     RECORDING MODE IS F.
+003600 01  QMGRCTL-RECORD              PIC X(48).
+003700 WORKING-STORAGE SECTION.
+003800*
+003900*    MQ CONTROL FIELDS
+004000*
+004100 01  W00-QMGR                    PIC X(48) VALUE SPACES.
+004200*
+004300*    SWITCHES AND COUNTERS
+004400*
+004500 01  W01-CURRENT-VERB            PIC X(08) VALUE SPACES.
+004600 01  W01-REASON-TEXT             PIC X(40) VALUE SPACES.
+004700 01  W01-EOF-SWITCH              PIC X(01) VALUE 'N'.
+004800     88  W01-END-OF-LOANMAST         VALUE 'Y'.
+004810 01  W01-CONNECTED-SWITCH        PIC X(01) VALUE 'N'.
+004820     88  W01-CONNECTED               VALUE 'Y'.
+004830 01  W01-QUEUE-OPEN-SWITCH       PIC X(01) VALUE 'N'.
+004840     88  W01-QUEUE-OPEN              VALUE 'Y'.
+004900 01  W02-LOANS-READ              PIC 9(07) VALUE 0.
+005000 01  W02-LOANS-PUBLISHED         PIC 9(07) VALUE 0.
+005050 01  W02-LOANS-DEADLETTERED      PIC 9(07) VALUE 0.
+005100*
+005200*    MQ API FIELDS
+005300*
+005400 01  W03-HCONN                   PIC S9(9) BINARY VALUE 0.
+005500 01  W03-HOBJ                    PIC S9(9) BINARY VALUE 0.
+005600 01  W03-OPENOPTIONS             PIC S9(9) BINARY VALUE 0.
+005700 01  W03-CLOSEOPTIONS            PIC S9(9) BINARY VALUE 0.
+005800 01  W03-COMPCODE                PIC S9(9) BINARY VALUE 0.
+005900 01  W03-REASON                  PIC S9(9) BINARY VALUE 0.
+006000 01  W03-BUFFERLENGTH            PIC S9(9) BINARY VALUE 0.
+006100*
+006200*    MQ STRUCTURES SUPPLIED BY THE MESSAGING SUBSYSTEM
+006300*
+006400 01  MQM-OBJECT-DESCRIPTOR.
+006500     COPY CMQODV.
+006600 01  MQM-MESSAGE-DESCRIPTOR.
+006700     COPY CMQMDV.
+006800 01  MQM-PUT-MESSAGE-OPTIONS.
+006900     COPY CMQPMOV.
+006950*
+006955*    MQI GLOBAL CONSTANTS - 78-LEVEL ITEMS OCCUPY NO STORAGE
+006958*    AND ARE NOT PART OF ANY RECORD, SO THEY ARE COPIED
+006959*    DIRECTLY INTO WORKING-STORAGE RATHER THAN UNDER A GROUP
+006960     COPY CMQV SUPPRESS.
+007050*
+007060*    AUDIT TRAIL RECORD PASSED TO MQAUDIT AFTER EVERY MQ VERB
+007070*
+007080     COPY AUDITREC.
+007100*
+007200*    PAYMENT-DUE EVENT MESSAGE BUFFER - SHARED LAYOUT
+007300*
+007400     COPY PAYEVENT.
+007450*
+007460*    DEAD-LETTER RECORD PASSED TO MQDLQ WHEN AN MQPUT FAILS
+007470*
+007480     COPY DLQREC.
+007900*
+008000*    FILE STATUS FIELDS
+008100*
+008200 01  W05-LOANMAST-STATUS         PIC X(02) VALUE SPACES.
+008300     88  W05-LOANMAST-OK             VALUE '00'.
+008400     88  W05-LOANMAST-EOF            VALUE '10'.
+008500 01  W05-QMGRCTL-STATUS          PIC X(02) VALUE SPACES.
+008600     88  W05-QMGRCTL-OK              VALUE '00'.
+008700 LINKAGE SECTION.
+008800*
+008900*    JCL PARM - THE QUEUE MANAGER NAME FOR THIS RUN
+009000*
+009100 01  W00-PARM-AREA.
+009200     05  W00-PARM-LENGTH         PIC S9(04) BINARY.
+009300     05  W00-PARM-TEXT           PIC X(48).
+009400 PROCEDURE DIVISION USING W00-PARM-AREA.
+009500*
+009600*----------------------------------------------------------*
+009700* 0000-MAINLINE                                            *
+009800*----------------------------------------------------------*
+009900 0000-MAINLINE.
+010000     DISPLAY 'LNPBPMT STARTING'.
+010100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010200     PERFORM 3000-PROCESS-LOANS THRU 3000-EXIT
+010300         UNTIL W01-END-OF-LOANMAST.
+010400     PERFORM 5000-CLOSE-QUEUE THRU 5000-EXIT.
+010500     PERFORM 6000-DISCONNECT-QMGR THRU 6000-EXIT.
+010600     CLOSE LOANMAST.
+010700     DISPLAY 'LNPBPMT COMPLETE - LOANS READ=' W02-LOANS-READ
+010800         ' PUBLISHED=' W02-LOANS-PUBLISHED
+010850         ' DEAD-LETTERED=' W02-LOANS-DEADLETTERED.
+010860     IF W02-LOANS-DEADLETTERED > 0
+010870         MOVE 4 TO RETURN-CODE
+010880     END-IF.
+010900     GO TO 9999-EXIT.
+011000*
+011100*----------------------------------------------------------*
+011200* 1000-INITIALIZE - RESOLVE THE QUEUE MANAGER NAME, OPEN     *
+011300*     THE LOAN MASTER FILE, CONNECT TO MQ AND OPEN THE       *
+011400*     LOAN-EVENT QUEUE                                       *
+011500*----------------------------------------------------------*
+011600 1000-INITIALIZE.
+011700     IF W00-PARM-LENGTH > ZERO
+011800         MOVE W00-PARM-TEXT TO W00-QMGR
+011900     ELSE
+012000         PERFORM 1100-READ-CONTROL-FILE THRU 1100-EXIT
+012100     END-IF.
+012200     DISPLAY 'LNPBPMT - TARGET QUEUE MANAGER IS ' W00-QMGR.
+012300     OPEN INPUT LOANMAST.
+012400     IF NOT W05-LOANMAST-OK
+012500         DISPLAY 'LNPBPMT - LOANMAST OPEN FAILED - STATUS='
+012600             W05-LOANMAST-STATUS
+012700         MOVE 16 TO RETURN-CODE
+012800         GO TO 9999-EXIT
+012900     END-IF.
+013000     PERFORM 2000-CONNECT-QMGR THRU 2000-EXIT.
+013100     PERFORM 2100-OPEN-QUEUE THRU 2100-EXIT.
+013200     PERFORM 3100-READ-LOAN THRU 3100-EXIT.
+013300 1000-EXIT.
+013400     EXIT.
+013500*
+013600*----------------------------------------------------------*
+013700* 1100-READ-CONTROL-FILE - READ THE QUEUE MANAGER NAME FROM *
+013800*     THE QMGRCTL CONTROL FILE WHEN NO PARM IS SUPPLIED     *
+013900*----------------------------------------------------------*
+014000 1100-READ-CONTROL-FILE.
+014100     OPEN INPUT QMGRCTL.
+014200     IF NOT W05-QMGRCTL-OK
+014300         DISPLAY 'LNPBPMT - QMGRCTL OPEN FAILED - STATUS='
+014400             W05-QMGRCTL-STATUS
+014500         MOVE 16 TO RETURN-CODE
+014600         GO TO 9999-EXIT
+014700     END-IF.
+014800     READ QMGRCTL INTO W00-QMGR
+014900         AT END
+015000             DISPLAY 'LNPBPMT - QMGRCTL IS EMPTY'
+015100             MOVE 16 TO RETURN-CODE
+015200             CLOSE QMGRCTL
+015300             GO TO 9999-EXIT
+015400     END-READ.
+015500     CLOSE QMGRCTL.
+015600 1100-EXIT.
+015700     EXIT.
+015710*
+015720*----------------------------------------------------------*
+015730* NOTE - RESTART SAFETY: THIS IS A SINGLE-STEP BATCH PROGRAM *
+015740*     THAT GOBACKS AT END OF RUN, SO WORKING-STORAGE (AND     *
+015750*     W03-HCONN) IS ALWAYS FRESHLY INITIALIZED ON ENTRY - NO   *
+015760*     PRIOR RUN'S HANDLE CAN EVER BE SITTING IN STORAGE HERE   *
+015770*     FOR A "STALE HANDLE AT STARTUP" CHECK TO FIND.  WHAT     *
+015775*     MAKES A RERUN SAFE IS THAT 9050-ABEND-CLEANUP AND        *
+015776*     9999-EXIT ALWAYS CLOSE THE QUEUE/DISCONNECT BEFORE THE   *
+015777*     PROGRAM ENDS, NORMAL OR ABEND, SO THE QUEUE MANAGER      *
+015778*     NEVER SEES AN ORPHANED CONNECTION FOR OPERATIONS TO      *
+015779*     CANCEL BY HAND.                                          *
+015780*----------------------------------------------------------*
+015880*
+015900*----------------------------------------------------------*
+016000* 2000-CONNECT-QMGR - CONNECT TO THE QUEUE MANAGER          *
+016100*----------------------------------------------------------*
+016200 2000-CONNECT-QMGR.
+016300     CALL 'MQCONN' USING W00-QMGR
+016400                         W03-HCONN
+016500                         W03-COMPCODE
+016600                         W03-REASON.
+016700     MOVE 'MQCONN' TO W01-CURRENT-VERB.
+016800     PERFORM 8000-CHECK-COMPCODE THRU 8000-EXIT.
+016850     MOVE 'Y' TO W01-CONNECTED-SWITCH.
+016900 2000-EXIT.
+017000     EXIT.
+017100*
+017200*----------------------------------------------------------*
+017300* 2100-OPEN-QUEUE - OPEN THE LOAN-EVENT QUEUE FOR OUTPUT     *
+017400*----------------------------------------------------------*
+017500 2100-OPEN-QUEUE.
+017600     MOVE 'LOAN.PAYMENT.EVENTS' TO OD-OBJECT-NAME.
+017700     MOVE W00-QMGR TO OD-OBJECT-Q-MGR-NAME.
+017800     COMPUTE W03-OPENOPTIONS = MQOO-OUTPUT +
+017900                               MQOO-FAIL-IF-QUIESCING.
+018000     CALL 'MQOPEN' USING W03-HCONN
+018100                         MQM-OBJECT-DESCRIPTOR
+018200                         W03-OPENOPTIONS
+018300                         W03-HOBJ
+018400                         W03-COMPCODE
+018500                         W03-REASON.
+018600     MOVE 'MQOPEN' TO W01-CURRENT-VERB.
+018700     PERFORM 8000-CHECK-COMPCODE THRU 8000-EXIT.
+018750     MOVE 'Y' TO W01-QUEUE-OPEN-SWITCH.
+018800 2100-EXIT.
+018900     EXIT.
+019000*
+019100*----------------------------------------------------------*
+019200* 3000-PROCESS-LOANS - PUBLISH ONE PAYMENT-DUE EVENT FOR     *
+019300*     EACH ACTIVE LOAN ON THE MASTER FILE, THEN READ AHEAD   *
+019400*----------------------------------------------------------*
+019500 3000-PROCESS-LOANS.
+019600     ADD 1 TO W02-LOANS-READ.
+019700     IF LM-STATUS-ACTIVE
+019800         PERFORM 4000-PUT-PAYMENT-EVENT THRU 4000-EXIT
+019900     END-IF.
+020000     PERFORM 3100-READ-LOAN THRU 3100-EXIT.
+020100 3000-EXIT.
+020200     EXIT.
+020300*
+020400*----------------------------------------------------------*
+020500* 3100-READ-LOAN - READ THE NEXT LOAN MASTER RECORD          *
+020600*----------------------------------------------------------*
+020700 3100-READ-LOAN.
+020800     READ LOANMAST
+020900         AT END
+021000             SET W01-END-OF-LOANMAST TO TRUE
+021100     END-READ.
+021200 3100-EXIT.
+021300     EXIT.
+021400*
+021500*----------------------------------------------------------*
+021600* 4000-PUT-PAYMENT-EVENT - BUILD AND PUBLISH THE PAYMENT-DUE *
+021700*     EVENT FOR THE CURRENT LOAN                             *
+021800*----------------------------------------------------------*
+021900 4000-PUT-PAYMENT-EVENT.
+022000     MOVE LM-LOAN-NUMBER TO PE-LOAN-NUMBER.
+022100     MOVE LM-MONTHLY-PAYMENT TO PE-AMOUNT.
+022200     MOVE LM-NEXT-DUE-DATE TO PE-EFFECTIVE-DATE.
+022250     SET PE-TYPE-PAYMENT-DUE TO TRUE.
+022300     MOVE MQMT-DATAGRAM TO MD-MSG-TYPE.
+022400     MOVE MQPER-PERSISTENT TO MD-PERSISTENCE.
+022500     MOVE MQFMT-STRING TO MD-FORMAT.
+022600     COMPUTE W03-BUFFERLENGTH = LENGTH OF PAYMENT-EVENT-MESSAGE.
+022700     CALL 'MQPUT' USING W03-HCONN
+022800                        W03-HOBJ
+022900                        MQM-MESSAGE-DESCRIPTOR
+023000                        MQM-PUT-MESSAGE-OPTIONS
+023100                        W03-BUFFERLENGTH
+023200                        PAYMENT-EVENT-MESSAGE
+023300                        W03-COMPCODE
+023400                        W03-REASON.
+023500     MOVE 'MQPUT' TO W01-CURRENT-VERB.
+023600     PERFORM 8050-CHECK-PUT-COMPCODE THRU 8050-EXIT.
+023700     IF W03-COMPCODE = MQCC-OK
+023710         ADD 1 TO W02-LOANS-PUBLISHED
+023720     END-IF.
+023800 4000-EXIT.
+023900     EXIT.
+024000*
+024100*----------------------------------------------------------*
+024200* 5000-CLOSE-QUEUE - CLOSE THE LOAN-EVENT QUEUE             *
+024300*----------------------------------------------------------*
+024400 5000-CLOSE-QUEUE.
+024500     MOVE MQCO-NONE TO W03-CLOSEOPTIONS.
+024600     CALL 'MQCLOSE' USING W03-HCONN
+024700                          W03-HOBJ
+024800                          W03-CLOSEOPTIONS
+024900                          W03-COMPCODE
+025000                          W03-REASON.
+025100     MOVE 'MQCLOSE' TO W01-CURRENT-VERB.
+025200     PERFORM 8500-CHECK-CLEANUP THRU 8500-EXIT.
+025250     MOVE 'N' TO W01-QUEUE-OPEN-SWITCH.
+025300 5000-EXIT.
+025400     EXIT.
+025500*
+025600*----------------------------------------------------------*
+025700* 6000-DISCONNECT-QMGR - DISCONNECT FROM THE QUEUE MANAGER  *
+025800*----------------------------------------------------------*
+025900 6000-DISCONNECT-QMGR.
+026000     CALL 'MQDISC' USING W03-HCONN
+026100                         W03-COMPCODE
+026200                         W03-REASON.
+026300     MOVE 'MQDISC' TO W01-CURRENT-VERB.
+026400     PERFORM 8500-CHECK-CLEANUP THRU 8500-EXIT.
+026450     MOVE 'N' TO W01-CONNECTED-SWITCH.
+026500 6000-EXIT.
+026600     EXIT.
+026700*
+026800*----------------------------------------------------------*
+026900* 8000-CHECK-COMPCODE - VALIDATE A CRITICAL MQ VERB'S       *
+027000*     COMPLETION CODE AND ABEND THE JOB IF IT FAILED        *
+027100*----------------------------------------------------------*
+027200 8000-CHECK-COMPCODE.
+027210     PERFORM 8700-WRITE-AUDIT-LOG THRU 8700-EXIT.
+027300     IF W03-COMPCODE NOT = MQCC-OK
+027400         PERFORM 8100-BUILD-REASON-TEXT THRU 8100-EXIT
+027500         DISPLAY 'LNPBPMT - ' W01-CURRENT-VERB
+027600             ' FAILED - COMPCODE=' W03-COMPCODE
+027700             ' REASON=' W03-REASON ' ' W01-REASON-TEXT
+027800         MOVE 16 TO RETURN-CODE
+027900         GO TO 9050-ABEND-CLEANUP
+028000     END-IF.
+028100 8000-EXIT.
+028200     EXIT.
+028210*
+028220*----------------------------------------------------------*
+028230* 8050-CHECK-PUT-COMPCODE - VALIDATE THE MQPUT COMPLETION    *
+028240*     CODE FOR ONE LOAN.  A FAILED PUT DOES NOT ABEND THE    *
+028250*     JOB - IT IS DEAD-LETTERED SO PROCESSING CAN CONTINUE   *
+028260*     WITH THE REMAINING LOANS ON THE MASTER FILE            *
+028270*----------------------------------------------------------*
+028280 8050-CHECK-PUT-COMPCODE.
+028290     PERFORM 8700-WRITE-AUDIT-LOG THRU 8700-EXIT.
+028300     IF W03-COMPCODE NOT = MQCC-OK
+028310         PERFORM 8100-BUILD-REASON-TEXT THRU 8100-EXIT
+028320         DISPLAY 'LNPBPMT - ' W01-CURRENT-VERB
+028330             ' FAILED FOR LOAN ' LM-LOAN-NUMBER
+028340             ' - COMPCODE=' W03-COMPCODE
+028350             ' REASON=' W03-REASON ' ' W01-REASON-TEXT
+028360         PERFORM 9100-WRITE-DEADLETTER THRU 9100-EXIT
+028370         ADD 1 TO W02-LOANS-DEADLETTERED
+028380     END-IF.
+028390 8050-EXIT.
+028395     EXIT.
+028396*
+028397*----------------------------------------------------------*
+028500* 8100-BUILD-REASON-TEXT - TRANSLATE A REASON CODE INTO A   *
+028600*     READABLE MESSAGE FOR THE OPERATOR CONSOLE/JOB LOG     *
+028700*----------------------------------------------------------*
+028800 8100-BUILD-REASON-TEXT.
+028900     EVALUATE W03-REASON
+029000         WHEN MQRC-NONE
+029100             MOVE 'NO MQI REASON QUALIFIER' TO W01-REASON-TEXT
+029200         WHEN MQRC-Q-MGR-NOT-AVAILABLE
+029300             MOVE 'QUEUE MANAGER NOT AVAILABLE' TO
+029400                 W01-REASON-TEXT
+029500         WHEN MQRC-CONNECTION-BROKEN
+029600             MOVE 'CONNECTION BROKEN' TO W01-REASON-TEXT
+029700         WHEN MQRC-UNKNOWN-OBJECT-NAME
+029800             MOVE 'UNKNOWN OBJECT NAME' TO W01-REASON-TEXT
+029900         WHEN MQRC-Q-FULL
+030000             MOVE 'TARGET QUEUE IS FULL' TO W01-REASON-TEXT
+030100         WHEN MQRC-NOT-OPEN-FOR-OUTPUT
+030200             MOVE 'QUEUE NOT OPEN FOR OUTPUT' TO
+030300                 W01-REASON-TEXT
+030400         WHEN MQRC-PUT-INHIBITED
+030500             MOVE 'PUT INHIBITED ON TARGET QUEUE' TO
+030600                 W01-REASON-TEXT
+030700         WHEN OTHER
+030800             MOVE 'SEE MQ MESSAGES MANUAL FOR REASON CODE' TO
+030900                 W01-REASON-TEXT
+031000     END-EVALUATE.
+031100 8100-EXIT.
+031200     EXIT.
+031300*
+031400*----------------------------------------------------------*
+031500* 8500-CHECK-CLEANUP - VALIDATE A CLEANUP VERB'S COMPLETION *
+031600*     CODE.  LOGGED ONLY.                                   *
+031700*----------------------------------------------------------*
+031800 8500-CHECK-CLEANUP.
+031810     PERFORM 8700-WRITE-AUDIT-LOG THRU 8700-EXIT.
+031900     IF W03-COMPCODE NOT = MQCC-OK
+032000         PERFORM 8100-BUILD-REASON-TEXT THRU 8100-EXIT
+032100         DISPLAY 'LNPBPMT - ' W01-CURRENT-VERB
+032200             ' WARNING - COMPCODE=' W03-COMPCODE
+032300             ' REASON=' W03-REASON ' ' W01-REASON-TEXT
+032400     END-IF.
+032500 8500-EXIT.
+032600     EXIT.
+032700*
+032800*----------------------------------------------------------*
+032900* 8700-WRITE-AUDIT-LOG - RECORD THIS MQ VERB CALL ON THE     *
+033000*     CONNECTION AUDIT TRAIL                                 *
+033100*----------------------------------------------------------*
+033110 8700-WRITE-AUDIT-LOG.
+033120     MOVE 'LNPBPMT' TO AUD-PROGRAM-ID.
+033130     MOVE W01-CURRENT-VERB TO AUD-VERB.
+033140     EVALUATE W01-CURRENT-VERB
+033150         WHEN 'MQCONN'
+033160         WHEN 'MQDISC'
+033170             MOVE W03-HCONN TO AUD-HANDLE
+033180         WHEN OTHER
+033190             MOVE W03-HOBJ TO AUD-HANDLE
+033200     END-EVALUATE.
+033210     MOVE W03-COMPCODE TO AUD-COMPCODE.
+033220     MOVE W03-REASON TO AUD-REASON.
+033225     MOVE SPACES TO AUD-LOAN-NUMBER.
+033230     IF W01-CURRENT-VERB = 'MQPUT'
+033235         MOVE PE-LOAN-NUMBER TO AUD-LOAN-NUMBER
+033236     END-IF.
+033240     CALL 'MQAUDIT' USING AUDIT-TRAIL-RECORD.
+033250 8700-EXIT.
+033260     EXIT.
+033261*
+033262*----------------------------------------------------------*
+033263* 9100-WRITE-DEADLETTER - RECORD ONE LOAN'S FAILED MQPUT ON  *
+033264*     THE DEAD-LETTER FILE FOR DLQRETRY TO REPLAY LATER      *
+033265*----------------------------------------------------------*
+033266 9100-WRITE-DEADLETTER.
+033267     MOVE 'WRITE' TO DLQ-ACTION.
+033268     MOVE 'LNPBPMT' TO DLQ-PROGRAM-ID.
+033269     MOVE PE-LOAN-NUMBER TO DLQ-LOAN-NUMBER.
+033270     MOVE W03-COMPCODE TO DLQ-COMPCODE.
+033271     MOVE W03-REASON TO DLQ-REASON.
+033272     CALL 'MQDLQ' USING DEAD-LETTER-RECORD.
+033273 9100-EXIT.
+033274     EXIT.
+033277*
+033278*----------------------------------------------------------*
+033279* 9050-ABEND-CLEANUP - CLOSE WHATEVER MQ RESOURCES THIS RUN *
+033280*     ACTUALLY OPENED BEFORE TERMINATING ON A FAILED VERB,  *
+033281*     SO A FAILED RUN DOES NOT LEAVE AN ORPHANED CONNECTION *
+033282*     FOR OPERATIONS TO CANCEL BY HAND                      *
+033283*----------------------------------------------------------*
+033284 9050-ABEND-CLEANUP.
+033285     IF W01-QUEUE-OPEN
+033286         PERFORM 5000-CLOSE-QUEUE THRU 5000-EXIT
+033287     END-IF.
+033288     IF W01-CONNECTED
+033289         PERFORM 6000-DISCONNECT-QMGR THRU 6000-EXIT
+033290     END-IF.
+033291     GO TO 9999-EXIT.
+033292*
+033293*----------------------------------------------------------*
+033294* 9999-EXIT - SINGLE POINT OF PROGRAM TERMINATION           *
+033295*----------------------------------------------------------*
+033296 9999-EXIT.
+033297     MOVE 'LNPBPMT' TO AUD-PROGRAM-ID.
+033298     MOVE 'ENDRUN' TO AUD-VERB.
+033300     CALL 'MQAUDIT' USING AUDIT-TRAIL-RECORD.
+033310     MOVE 'ENDRUN' TO DLQ-ACTION.
+033320     CALL 'MQDLQ' USING DEAD-LETTER-RECORD.
+033330     GOBACK.
