@@ -0,0 +1,535 @@
+000100 IDENTIFICATION DIVISION.
+000200*
+000300* AMORTIZATION-SCHEDULE PUBLISHER - READS THE LOAN MASTER FILE
+000400* AND, FOR EACH ACTIVE LOAN, PROJECTS THE PRINCIPAL/INTEREST
+000500* SPLIT FOR EVERY REMAINING INSTALLMENT AND PUBLISHES IT AS A
+000600* SERIES OF MESSAGES OVER THE SAME QUEUE MANAGER CONNECTION SO
+000700* INVESTOR REPORTING CAN CONSUME PROJECTED CASHFLOWS WITHOUT AN
+000800* FTP'D FLAT FILE.
+000900*
+001000 PROGRAM-ID.  LNAMORT.
+001100 AUTHOR.      R SMALL.
+001200 INSTALLATION. MORTGAGE SERVICING DIVISION.
+001300 DATE-WRITTEN. 08/09/2026.
+001400 DATE-COMPILED.
+001500*
+001600*-----------------------------------------------------------*
+001700* MODIFICATION HISTORY                                      *
+001800*-----------------------------------------------------------*
+001900* DATE       INIT DESCRIPTION                                *
+002000* 08/09/2026 RS   ORIGINAL - AMORTIZATION SCHEDULE PUBLISHER  *
+002100*-----------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT LOANMAST ASSIGN TO LOANMAST
+002600         ORGANIZATION INDEXED
+002700         ACCESS MODE IS SEQUENTIAL
+002800         RECORD KEY IS LM-LOAN-NUMBER
+002900         FILE STATUS IS W05-LOANMAST-STATUS.
+003000     SELECT QMGRCTL ASSIGN TO QMGRCTL
+003100         ORGANIZATION LINE SEQUENTIAL
+003200         FILE STATUS IS W05-QMGRCTL-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  LOANMAST.
+003600     COPY LOANMAST.
+003700 FD  QMGRCTL
+003800     RECORDING MODE IS F.
+003900 01  QMGRCTL-RECORD              PIC X(48).
+004000 WORKING-STORAGE SECTION.
+004100*
+004200*    MQ CONTROL FIELDS
+004300*
+004400 01  W00-QMGR                    PIC X(48) VALUE SPACES.
+004500*
+004600*    SWITCHES AND COUNTERS
+004700*
+004800 01  W01-CURRENT-VERB            PIC X(08) VALUE SPACES.
+004900 01  W01-REASON-TEXT             PIC X(40) VALUE SPACES.
+005000 01  W01-EOF-SWITCH              PIC X(01) VALUE 'N'.
+005100     88  W01-END-OF-LOANMAST         VALUE 'Y'.
+005200 01  W01-CONNECTED-SWITCH        PIC X(01) VALUE 'N'.
+005300     88  W01-CONNECTED               VALUE 'Y'.
+005400 01  W01-QUEUE-OPEN-SWITCH       PIC X(01) VALUE 'N'.
+005500     88  W01-QUEUE-OPEN              VALUE 'Y'.
+005600 01  W02-LOANS-READ              PIC 9(07) VALUE 0.
+005700 01  W02-LOANS-SCHEDULED         PIC 9(07) VALUE 0.
+005800 01  W02-INSTALLMENTS-PUBLISHED  PIC 9(07) VALUE 0.
+005900 01  W02-INSTALLMENTS-DEADLETTERED PIC 9(07) VALUE 0.
+006000*
+006100*    MQ API FIELDS
+006200*
+006300 01  W03-HCONN                   PIC S9(9) BINARY VALUE 0.
+006400 01  W03-HOBJ                    PIC S9(9) BINARY VALUE 0.
+006500 01  W03-OPENOPTIONS             PIC S9(9) BINARY VALUE 0.
+006600 01  W03-CLOSEOPTIONS            PIC S9(9) BINARY VALUE 0.
+006700 01  W03-COMPCODE                PIC S9(9) BINARY VALUE 0.
+006800 01  W03-REASON                  PIC S9(9) BINARY VALUE 0.
+006900 01  W03-BUFFERLENGTH            PIC S9(9) BINARY VALUE 0.
+007000*
+007100*    MQ STRUCTURES SUPPLIED BY THE MESSAGING SUBSYSTEM
+007200*
+007300 01  MQM-OBJECT-DESCRIPTOR.
+007400     COPY CMQODV.
+007500 01  MQM-MESSAGE-DESCRIPTOR.
+007600     COPY CMQMDV.
+007700 01  MQM-PUT-MESSAGE-OPTIONS.
+007800     COPY CMQPMOV.
+007850*
+007855*    MQI GLOBAL CONSTANTS - 78-LEVEL ITEMS OCCUPY NO STORAGE
+007858*    AND ARE NOT PART OF ANY RECORD, SO THEY ARE COPIED
+007859*    DIRECTLY INTO WORKING-STORAGE RATHER THAN UNDER A GROUP
+007860     COPY CMQV SUPPRESS.
+008000*
+008100*    AUDIT TRAIL RECORD PASSED TO MQAUDIT AFTER EVERY MQ VERB
+008200*
+008300     COPY AUDITREC.
+008400*
+008500*    AMORTIZATION-SCHEDULE EVENT MESSAGE BUFFER - SHARED LAYOUT
+008600*
+008700     COPY AMORTMSG.
+008800*
+008900*    DEAD-LETTER RECORD PASSED TO MQDLQ WHEN AN MQPUT FAILS
+009000*
+009100     COPY DLQREC.
+009200*
+009300*    AMORTIZATION WORKING FIELDS
+009400*
+009500 01  W04-REMAINING-PAYMENTS      PIC 9(03) VALUE 0.
+009550 01  W04-PAYMENT-NUMBER-COUNTER  PIC 9(03) VALUE 0.
+009600 01  W04-MONTHLY-RATE            PIC S9(01)V9(06) COMP-3 VALUE 0.
+009700 01  W04-RUNNING-BALANCE         PIC S9(09)V99 COMP-3 VALUE 0.
+009800 01  W04-INTEREST-PORTION        PIC S9(07)V99 COMP-3 VALUE 0.
+009900 01  W04-PRINCIPAL-PORTION       PIC S9(07)V99 COMP-3 VALUE 0.
+010000 01  W04-DUE-DATE-WORK           PIC 9(08) VALUE 0.
+010100 01  W04-DUE-DATE-PARTS REDEFINES W04-DUE-DATE-WORK.
+010200     05  W04-DUE-YYYY            PIC 9(04).
+010300     05  W04-DUE-MM              PIC 9(02).
+010400     05  W04-DUE-DD              PIC 9(02).
+010500*
+010600*    FILE STATUS FIELDS
+010700*
+010800 01  W05-LOANMAST-STATUS         PIC X(02) VALUE SPACES.
+010900     88  W05-LOANMAST-OK             VALUE '00'.
+011000     88  W05-LOANMAST-EOF            VALUE '10'.
+011100 01  W05-QMGRCTL-STATUS          PIC X(02) VALUE SPACES.
+011200     88  W05-QMGRCTL-OK              VALUE '00'.
+011300 LINKAGE SECTION.
+011400*
+011500*    JCL PARM - THE QUEUE MANAGER NAME FOR THIS RUN
+011600*
+011700 01  W00-PARM-AREA.
+011800     05  W00-PARM-LENGTH         PIC S9(04) BINARY.
+011900     05  W00-PARM-TEXT           PIC X(48).
+012000 PROCEDURE DIVISION USING W00-PARM-AREA.
+012100*
+012200*----------------------------------------------------------*
+012300* 0000-MAINLINE                                            *
+012400*----------------------------------------------------------*
+012500 0000-MAINLINE.
+012600     DISPLAY 'LNAMORT STARTING'.
+012700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012800     PERFORM 3000-PROCESS-LOANS THRU 3000-EXIT
+012900         UNTIL W01-END-OF-LOANMAST.
+013000     PERFORM 5000-CLOSE-QUEUE THRU 5000-EXIT.
+013100     PERFORM 6000-DISCONNECT-QMGR THRU 6000-EXIT.
+013200     CLOSE LOANMAST.
+013300     DISPLAY 'LNAMORT COMPLETE - LOANS READ=' W02-LOANS-READ
+013400         ' SCHEDULED=' W02-LOANS-SCHEDULED
+013500         ' INSTALLMENTS PUBLISHED=' W02-INSTALLMENTS-PUBLISHED
+013600         ' DEAD-LETTERED=' W02-INSTALLMENTS-DEADLETTERED.
+013650     IF W02-INSTALLMENTS-DEADLETTERED > 0
+013660         MOVE 4 TO RETURN-CODE
+013670     END-IF.
+013700     GO TO 9999-EXIT.
+013800*
+013900*----------------------------------------------------------*
+014000* 1000-INITIALIZE - RESOLVE THE QUEUE MANAGER NAME, OPEN     *
+014100*     THE LOAN MASTER FILE, CONNECT TO MQ AND OPEN THE       *
+014200*     LOAN-EVENT QUEUE                                       *
+014300*----------------------------------------------------------*
+014400 1000-INITIALIZE.
+014500     IF W00-PARM-LENGTH > ZERO
+014600         MOVE W00-PARM-TEXT TO W00-QMGR
+014700     ELSE
+014800         PERFORM 1100-READ-CONTROL-FILE THRU 1100-EXIT
+014900     END-IF.
+015000     DISPLAY 'LNAMORT - TARGET QUEUE MANAGER IS ' W00-QMGR.
+015100     OPEN INPUT LOANMAST.
+015200     IF NOT W05-LOANMAST-OK
+015300         DISPLAY 'LNAMORT - LOANMAST OPEN FAILED - STATUS='
+015400             W05-LOANMAST-STATUS
+015500         MOVE 16 TO RETURN-CODE
+015600         GO TO 9999-EXIT
+015700     END-IF.
+015900     PERFORM 2000-CONNECT-QMGR THRU 2000-EXIT.
+016000     PERFORM 2100-OPEN-QUEUE THRU 2100-EXIT.
+016100     PERFORM 3100-READ-LOAN THRU 3100-EXIT.
+016200 1000-EXIT.
+016300     EXIT.
+016400*
+016500*----------------------------------------------------------*
+016600* 1100-READ-CONTROL-FILE - READ THE QUEUE MANAGER NAME FROM *
+016700*     THE QMGRCTL CONTROL FILE WHEN NO PARM IS SUPPLIED     *
+016800*----------------------------------------------------------*
+016900 1100-READ-CONTROL-FILE.
+017000     OPEN INPUT QMGRCTL.
+017100     IF NOT W05-QMGRCTL-OK
+017200         DISPLAY 'LNAMORT - QMGRCTL OPEN FAILED - STATUS='
+017300             W05-QMGRCTL-STATUS
+017400         MOVE 16 TO RETURN-CODE
+017500         GO TO 9999-EXIT
+017600     END-IF.
+017700     READ QMGRCTL INTO W00-QMGR
+017800         AT END
+017900             DISPLAY 'LNAMORT - QMGRCTL IS EMPTY'
+018000             MOVE 16 TO RETURN-CODE
+018100             CLOSE QMGRCTL
+018200             GO TO 9999-EXIT
+018300     END-READ.
+018400     CLOSE QMGRCTL.
+018500 1100-EXIT.
+018600     EXIT.
+018700*
+018800*----------------------------------------------------------*
+018900* NOTE - RESTART SAFETY: THIS IS A SINGLE-STEP BATCH PROGRAM *
+019000*     THAT GOBACKS AT END OF RUN, SO WORKING-STORAGE (AND     *
+019100*     W03-HCONN) IS ALWAYS FRESHLY INITIALIZED ON ENTRY - NO   *
+019150*     PRIOR RUN'S HANDLE CAN EVER BE SITTING IN STORAGE HERE   *
+019200*     FOR A "STALE HANDLE AT STARTUP" CHECK TO FIND.  WHAT     *
+019250*     MAKES A RERUN SAFE IS THAT 9050-ABEND-CLEANUP AND        *
+019260*     9999-EXIT ALWAYS CLOSE THE QUEUE/DISCONNECT BEFORE THE   *
+019270*     PROGRAM ENDS, NORMAL OR ABEND, SO THE QUEUE MANAGER      *
+019280*     NEVER SEES AN ORPHANED CONNECTION FOR OPERATIONS TO      *
+019290*     CANCEL BY HAND.                                          *
+019300*----------------------------------------------------------*
+020400*
+020500*----------------------------------------------------------*
+020600* 2000-CONNECT-QMGR - CONNECT TO THE QUEUE MANAGER          *
+020700*----------------------------------------------------------*
+020800 2000-CONNECT-QMGR.
+020900     CALL 'MQCONN' USING W00-QMGR
+021000                         W03-HCONN
+021100                         W03-COMPCODE
+021200                         W03-REASON.
+021300     MOVE 'MQCONN' TO W01-CURRENT-VERB.
+021400     PERFORM 8000-CHECK-COMPCODE THRU 8000-EXIT.
+021500     MOVE 'Y' TO W01-CONNECTED-SWITCH.
+021600 2000-EXIT.
+021700     EXIT.
+021800*
+021900*----------------------------------------------------------*
+022000* 2100-OPEN-QUEUE - OPEN THE INVESTOR AMORTIZATION QUEUE     *
+022100*     FOR OUTPUT                                             *
+022200*----------------------------------------------------------*
+022300 2100-OPEN-QUEUE.
+022400     MOVE 'LOAN.AMORTIZATION.EVENTS' TO OD-OBJECT-NAME.
+022500     MOVE W00-QMGR TO OD-OBJECT-Q-MGR-NAME.
+022600     COMPUTE W03-OPENOPTIONS = MQOO-OUTPUT +
+022700                               MQOO-FAIL-IF-QUIESCING.
+022800     CALL 'MQOPEN' USING W03-HCONN
+022900                         MQM-OBJECT-DESCRIPTOR
+023000                         W03-OPENOPTIONS
+023100                         W03-HOBJ
+023200                         W03-COMPCODE
+023300                         W03-REASON.
+023400     MOVE 'MQOPEN' TO W01-CURRENT-VERB.
+023500     PERFORM 8000-CHECK-COMPCODE THRU 8000-EXIT.
+023600     MOVE 'Y' TO W01-QUEUE-OPEN-SWITCH.
+023700 2100-EXIT.
+023800     EXIT.
+023900*
+024000*----------------------------------------------------------*
+024100* 3000-PROCESS-LOANS - PUBLISH THE AMORTIZATION SCHEDULE FOR *
+024200*     EACH ACTIVE LOAN ON THE MASTER FILE, THEN READ AHEAD   *
+024300*----------------------------------------------------------*
+024400 3000-PROCESS-LOANS.
+024500     ADD 1 TO W02-LOANS-READ.
+024600     IF LM-STATUS-ACTIVE
+024700         PERFORM 3200-PUBLISH-SCHEDULE THRU 3200-EXIT
+024800         ADD 1 TO W02-LOANS-SCHEDULED
+024900     END-IF.
+025000     PERFORM 3100-READ-LOAN THRU 3100-EXIT.
+025100 3000-EXIT.
+025200     EXIT.
+025300*
+025400*----------------------------------------------------------*
+025500* 3100-READ-LOAN - READ THE NEXT LOAN MASTER RECORD          *
+025600*----------------------------------------------------------*
+025700 3100-READ-LOAN.
+025800     READ LOANMAST
+025900         AT END
+026000             SET W01-END-OF-LOANMAST TO TRUE
+026100     END-READ.
+026200 3100-EXIT.
+026300     EXIT.
+026400*
+026500*----------------------------------------------------------*
+026600* 3200-PUBLISH-SCHEDULE - INITIALIZE THE PROJECTION FOR THE  *
+026700*     CURRENT LOAN AND PUBLISH ONE MESSAGE PER REMAINING     *
+026800*     INSTALLMENT                                            *
+026900*----------------------------------------------------------*
+027000 3200-PUBLISH-SCHEDULE.
+027050     IF LM-PAYMENTS-MADE >= LM-TERM-MONTHS
+027060         MOVE ZERO TO W04-REMAINING-PAYMENTS
+027070     ELSE
+027080         COMPUTE W04-REMAINING-PAYMENTS =
+027090             LM-TERM-MONTHS - LM-PAYMENTS-MADE
+027095     END-IF.
+027300     IF W04-REMAINING-PAYMENTS > ZERO
+027400         COMPUTE W04-MONTHLY-RATE ROUNDED =
+027500             LM-INTEREST-RATE / 12
+027600         MOVE LM-UNPAID-BALANCE TO W04-RUNNING-BALANCE
+027700         MOVE LM-NEXT-DUE-DATE TO W04-DUE-DATE-WORK
+027800         MOVE ZERO TO W04-PAYMENT-NUMBER-COUNTER
+027900         PERFORM 4000-PUBLISH-INSTALLMENT THRU 4000-EXIT
+028000             VARYING W04-PAYMENT-NUMBER-COUNTER FROM 1 BY 1
+028100             UNTIL W04-PAYMENT-NUMBER-COUNTER >
+028200                 W04-REMAINING-PAYMENTS
+028300     END-IF.
+028400 3200-EXIT.
+028500     EXIT.
+028600*
+028700*----------------------------------------------------------*
+028800* 4000-PUBLISH-INSTALLMENT - COMPUTE ONE INSTALLMENT'S       *
+028900*     PRINCIPAL/INTEREST SPLIT, BUILD AND PUBLISH ITS        *
+029000*     AMORTIZATION EVENT, THEN ADVANCE THE DUE DATE          *
+029100*----------------------------------------------------------*
+029200 4000-PUBLISH-INSTALLMENT.
+029300     COMPUTE W04-INTEREST-PORTION ROUNDED =
+029400         W04-RUNNING-BALANCE * W04-MONTHLY-RATE.
+029500     COMPUTE W04-PRINCIPAL-PORTION =
+029600         LM-MONTHLY-PAYMENT - W04-INTEREST-PORTION.
+029700     IF W04-PAYMENT-NUMBER-COUNTER = W04-REMAINING-PAYMENTS
+029800         OR W04-PRINCIPAL-PORTION > W04-RUNNING-BALANCE
+029900         MOVE W04-RUNNING-BALANCE TO W04-PRINCIPAL-PORTION
+030000     END-IF.
+030100     SUBTRACT W04-PRINCIPAL-PORTION FROM W04-RUNNING-BALANCE.
+030200     MOVE LM-LOAN-NUMBER TO AE-LOAN-NUMBER.
+030300     MOVE W04-PAYMENT-NUMBER-COUNTER TO AE-PAYMENT-NUMBER.
+030400     MOVE W04-DUE-DATE-WORK TO AE-DUE-DATE.
+030500     MOVE W04-PRINCIPAL-PORTION TO AE-PRINCIPAL-AMOUNT.
+030600     MOVE W04-INTEREST-PORTION TO AE-INTEREST-AMOUNT.
+030700     MOVE W04-RUNNING-BALANCE TO AE-REMAINING-BALANCE.
+030800     SET AE-TYPE-AMORT-SCHEDULE TO TRUE.
+030900     PERFORM 4100-PUT-AMORT-EVENT THRU 4100-EXIT.
+031000     PERFORM 4200-ADVANCE-DUE-DATE THRU 4200-EXIT.
+031100 4000-EXIT.
+031200     EXIT.
+031300*
+031400*----------------------------------------------------------*
+031500* 4100-PUT-AMORT-EVENT - PUBLISH THE CURRENT AMORTIZATION    *
+031600*     EVENT MESSAGE OVER MQ                                  *
+031700*----------------------------------------------------------*
+031800 4100-PUT-AMORT-EVENT.
+031900     MOVE MQMT-DATAGRAM TO MD-MSG-TYPE.
+032000     MOVE MQPER-PERSISTENT TO MD-PERSISTENCE.
+032100     MOVE MQFMT-STRING TO MD-FORMAT.
+032200     COMPUTE W03-BUFFERLENGTH =
+032300         LENGTH OF AMORTIZATION-EVENT-MESSAGE.
+032400     CALL 'MQPUT' USING W03-HCONN
+032500                        W03-HOBJ
+032600                        MQM-MESSAGE-DESCRIPTOR
+032700                        MQM-PUT-MESSAGE-OPTIONS
+032800                        W03-BUFFERLENGTH
+032900                        AMORTIZATION-EVENT-MESSAGE
+033000                        W03-COMPCODE
+033100                        W03-REASON.
+033200     MOVE 'MQPUT' TO W01-CURRENT-VERB.
+033300     PERFORM 8050-CHECK-PUT-COMPCODE THRU 8050-EXIT.
+033400     IF W03-COMPCODE = MQCC-OK
+033500         ADD 1 TO W02-INSTALLMENTS-PUBLISHED
+033600     END-IF.
+033700 4100-EXIT.
+033800     EXIT.
+033900*
+034000*----------------------------------------------------------*
+034100* 4200-ADVANCE-DUE-DATE - ADVANCE THE WORKING DUE DATE BY     *
+034200*     ONE CALENDAR MONTH, ROLLING THE YEAR AT DECEMBER        *
+034300*----------------------------------------------------------*
+034400 4200-ADVANCE-DUE-DATE.
+034500     IF W04-DUE-MM = 12
+034600         MOVE 1 TO W04-DUE-MM
+034700         ADD 1 TO W04-DUE-YYYY
+034800     ELSE
+034900         ADD 1 TO W04-DUE-MM
+035000     END-IF.
+035100 4200-EXIT.
+035200     EXIT.
+035300*
+035400*----------------------------------------------------------*
+035500* 5000-CLOSE-QUEUE - CLOSE THE AMORTIZATION EVENT QUEUE      *
+035600*----------------------------------------------------------*
+035700 5000-CLOSE-QUEUE.
+035800     MOVE MQCO-NONE TO W03-CLOSEOPTIONS.
+035900     CALL 'MQCLOSE' USING W03-HCONN
+036000                          W03-HOBJ
+036100                          W03-CLOSEOPTIONS
+036200                          W03-COMPCODE
+036300                          W03-REASON.
+036400     MOVE 'MQCLOSE' TO W01-CURRENT-VERB.
+036500     PERFORM 8500-CHECK-CLEANUP THRU 8500-EXIT.
+036600     MOVE 'N' TO W01-QUEUE-OPEN-SWITCH.
+036700 5000-EXIT.
+036800     EXIT.
+036900*
+037000*----------------------------------------------------------*
+037100* 6000-DISCONNECT-QMGR - DISCONNECT FROM THE QUEUE MANAGER  *
+037200*----------------------------------------------------------*
+037300 6000-DISCONNECT-QMGR.
+037400     CALL 'MQDISC' USING W03-HCONN
+037500                         W03-COMPCODE
+037600                         W03-REASON.
+037700     MOVE 'MQDISC' TO W01-CURRENT-VERB.
+037800     PERFORM 8500-CHECK-CLEANUP THRU 8500-EXIT.
+037900     MOVE 'N' TO W01-CONNECTED-SWITCH.
+038000 6000-EXIT.
+038100     EXIT.
+038200*
+038300*----------------------------------------------------------*
+038400* 8000-CHECK-COMPCODE - VALIDATE A CRITICAL MQ VERB'S       *
+038500*     COMPLETION CODE AND ABEND THE JOB IF IT FAILED        *
+038600*----------------------------------------------------------*
+038700 8000-CHECK-COMPCODE.
+038800     PERFORM 8700-WRITE-AUDIT-LOG THRU 8700-EXIT.
+038900     IF W03-COMPCODE NOT = MQCC-OK
+039000         PERFORM 8100-BUILD-REASON-TEXT THRU 8100-EXIT
+039100         DISPLAY 'LNAMORT - ' W01-CURRENT-VERB
+039200             ' FAILED - COMPCODE=' W03-COMPCODE
+039300             ' REASON=' W03-REASON ' ' W01-REASON-TEXT
+039400         MOVE 16 TO RETURN-CODE
+039500         GO TO 9050-ABEND-CLEANUP
+039600     END-IF.
+039700 8000-EXIT.
+039800     EXIT.
+039900*
+040000*----------------------------------------------------------*
+040100* 8050-CHECK-PUT-COMPCODE - VALIDATE THE MQPUT COMPLETION    *
+040200*     CODE FOR ONE INSTALLMENT.  A FAILED PUT DOES NOT ABEND *
+040300*     THE JOB - IT IS DEAD-LETTERED SO THE REMAINING          *
+040400*     SCHEDULE AND LOANS CAN CONTINUE PUBLISHING              *
+040500*----------------------------------------------------------*
+040600 8050-CHECK-PUT-COMPCODE.
+040700     PERFORM 8700-WRITE-AUDIT-LOG THRU 8700-EXIT.
+040800     IF W03-COMPCODE NOT = MQCC-OK
+040900         PERFORM 8100-BUILD-REASON-TEXT THRU 8100-EXIT
+041000         DISPLAY 'LNAMORT - ' W01-CURRENT-VERB
+041100             ' FAILED FOR LOAN ' LM-LOAN-NUMBER
+041200             ' INSTALLMENT ' W04-PAYMENT-NUMBER-COUNTER
+041300             ' - COMPCODE=' W03-COMPCODE
+041400             ' REASON=' W03-REASON ' ' W01-REASON-TEXT
+041500         PERFORM 9100-WRITE-DEADLETTER THRU 9100-EXIT
+041600         ADD 1 TO W02-INSTALLMENTS-DEADLETTERED
+041700     END-IF.
+041800 8050-EXIT.
+041900     EXIT.
+042000*
+042100*----------------------------------------------------------*
+042200* 8100-BUILD-REASON-TEXT - TRANSLATE A REASON CODE INTO A   *
+042300*     READABLE MESSAGE FOR THE OPERATOR CONSOLE/JOB LOG     *
+042400*----------------------------------------------------------*
+042500 8100-BUILD-REASON-TEXT.
+042600     EVALUATE W03-REASON
+042700         WHEN MQRC-NONE
+042800             MOVE 'NO MQI REASON QUALIFIER' TO W01-REASON-TEXT
+042900         WHEN MQRC-Q-MGR-NOT-AVAILABLE
+043000             MOVE 'QUEUE MANAGER NOT AVAILABLE' TO
+043100                 W01-REASON-TEXT
+043200         WHEN MQRC-CONNECTION-BROKEN
+043300             MOVE 'CONNECTION BROKEN' TO W01-REASON-TEXT
+043400         WHEN MQRC-UNKNOWN-OBJECT-NAME
+043500             MOVE 'UNKNOWN OBJECT NAME' TO W01-REASON-TEXT
+043600         WHEN MQRC-Q-FULL
+043700             MOVE 'TARGET QUEUE IS FULL' TO W01-REASON-TEXT
+043800         WHEN MQRC-NOT-OPEN-FOR-OUTPUT
+043900             MOVE 'QUEUE NOT OPEN FOR OUTPUT' TO
+044000                 W01-REASON-TEXT
+044100         WHEN MQRC-PUT-INHIBITED
+044200             MOVE 'PUT INHIBITED ON TARGET QUEUE' TO
+044300                 W01-REASON-TEXT
+044400         WHEN OTHER
+044500             MOVE 'SEE MQ MESSAGES MANUAL FOR REASON CODE' TO
+044600                 W01-REASON-TEXT
+044700     END-EVALUATE.
+044800 8100-EXIT.
+044900     EXIT.
+045000*
+045100*----------------------------------------------------------*
+045200* 8500-CHECK-CLEANUP - VALIDATE A CLEANUP VERB'S COMPLETION *
+045300*     CODE.  LOGGED ONLY.                                   *
+045400*----------------------------------------------------------*
+045500 8500-CHECK-CLEANUP.
+045600     PERFORM 8700-WRITE-AUDIT-LOG THRU 8700-EXIT.
+045700     IF W03-COMPCODE NOT = MQCC-OK
+045800         PERFORM 8100-BUILD-REASON-TEXT THRU 8100-EXIT
+045900         DISPLAY 'LNAMORT - ' W01-CURRENT-VERB
+046000             ' WARNING - COMPCODE=' W03-COMPCODE
+046100             ' REASON=' W03-REASON ' ' W01-REASON-TEXT
+046200     END-IF.
+046300 8500-EXIT.
+046400     EXIT.
+046500*
+046600*----------------------------------------------------------*
+046700* 8700-WRITE-AUDIT-LOG - RECORD THIS MQ VERB CALL ON THE     *
+046800*     CONNECTION AUDIT TRAIL                                 *
+046900*----------------------------------------------------------*
+047000 8700-WRITE-AUDIT-LOG.
+047100     MOVE 'LNAMORT' TO AUD-PROGRAM-ID.
+047200     MOVE W01-CURRENT-VERB TO AUD-VERB.
+047300     EVALUATE W01-CURRENT-VERB
+047400         WHEN 'MQCONN'
+047500         WHEN 'MQDISC'
+047600             MOVE W03-HCONN TO AUD-HANDLE
+047700         WHEN OTHER
+047800             MOVE W03-HOBJ TO AUD-HANDLE
+047900     END-EVALUATE.
+048000     MOVE W03-COMPCODE TO AUD-COMPCODE.
+048100     MOVE W03-REASON TO AUD-REASON.
+048150     MOVE SPACES TO AUD-LOAN-NUMBER.
+048200     IF W01-CURRENT-VERB = 'MQPUT'
+048250         MOVE AE-LOAN-NUMBER TO AUD-LOAN-NUMBER
+048260     END-IF.
+048300     CALL 'MQAUDIT' USING AUDIT-TRAIL-RECORD.
+048400 8700-EXIT.
+048500     EXIT.
+048600*
+048700*----------------------------------------------------------*
+048800* 9100-WRITE-DEADLETTER - RECORD ONE INSTALLMENT'S FAILED    *
+048900*     MQPUT ON THE DEAD-LETTER FILE                          *
+049000*----------------------------------------------------------*
+049100 9100-WRITE-DEADLETTER.
+049200     MOVE 'WRITE' TO DLQ-ACTION.
+049300     MOVE 'LNAMORT' TO DLQ-PROGRAM-ID.
+049400     MOVE AE-LOAN-NUMBER TO DLQ-LOAN-NUMBER.
+049500     MOVE W03-COMPCODE TO DLQ-COMPCODE.
+049600     MOVE W03-REASON TO DLQ-REASON.
+049700     CALL 'MQDLQ' USING DEAD-LETTER-RECORD.
+049800 9100-EXIT.
+049900     EXIT.
+050000*
+050100*----------------------------------------------------------*
+050200* 9050-ABEND-CLEANUP - CLOSE WHATEVER MQ RESOURCES THIS RUN *
+050300*     ACTUALLY OPENED BEFORE TERMINATING ON A FAILED VERB,  *
+050400*     SO A FAILED RUN DOES NOT LEAVE AN ORPHANED CONNECTION *
+050500*     FOR OPERATIONS TO CANCEL BY HAND                      *
+050600*----------------------------------------------------------*
+050700 9050-ABEND-CLEANUP.
+050800     IF W01-QUEUE-OPEN
+050900         PERFORM 5000-CLOSE-QUEUE THRU 5000-EXIT
+051000     END-IF.
+051100     IF W01-CONNECTED
+051200         PERFORM 6000-DISCONNECT-QMGR THRU 6000-EXIT
+051300     END-IF.
+051400     GO TO 9999-EXIT.
+051500*
+051600*----------------------------------------------------------*
+051700* 9999-EXIT - SINGLE POINT OF PROGRAM TERMINATION           *
+051800*----------------------------------------------------------*
+051900 9999-EXIT.
+052000     MOVE 'LNAMORT' TO AUD-PROGRAM-ID.
+052100     MOVE 'ENDRUN' TO AUD-VERB.
+052200     CALL 'MQAUDIT' USING AUDIT-TRAIL-RECORD.
+052300     MOVE 'ENDRUN' TO DLQ-ACTION.
+052400     CALL 'MQDLQ' USING DEAD-LETTER-RECORD.
+052500     GOBACK.
