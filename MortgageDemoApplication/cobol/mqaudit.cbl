@@ -0,0 +1,141 @@
+000100 IDENTIFICATION DIVISION.
+000200*
+000300* MQ CONNECTION AUDIT TRAIL WRITER - CALLED BY EVERY MQ
+000400* CONNECTOR PROGRAM AFTER EVERY MQCONN/MQOPEN/MQPUT/MQCLOSE/
+000500* MQDISC CALL SO A DAY'S MQ ACTIVITY CAN BE RECONCILED AGAINST
+000600* THE BATCH SCHEDULE.
+000700*
+000800 PROGRAM-ID.  MQAUDIT.
+000900 AUTHOR.      R SMALL.
+001000 INSTALLATION. MORTGAGE SERVICING DIVISION.
+001100 DATE-WRITTEN. 08/08/2026.
+001200 DATE-COMPILED.
+001300*
+001400*-----------------------------------------------------------*
+001500* MODIFICATION HISTORY                                      *
+001600*-----------------------------------------------------------*
+001700* DATE       INIT DESCRIPTION                                *
+001800* 08/08/2026 RS   ORIGINAL - COMMON MQ VERB AUDIT TRAIL       *
+001900*-----------------------------------------------------------*
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT AUDITLOG ASSIGN TO AUDITLOG
+002400         ORGANIZATION LINE SEQUENTIAL
+002500         FILE STATUS IS W02-AUDITLOG-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  AUDITLOG.
+002900 01  AUDITLOG-RECORD             PIC X(120).
+003000 WORKING-STORAGE SECTION.
+003100*
+003200*    SWITCHES
+003300*
+003400 01  W01-AUDITLOG-OPEN-SWITCH    PIC X(01) VALUE 'N'.
+003500     88  W01-AUDITLOG-OPEN           VALUE 'Y'.
+003600*
+003700*    WORK FIELDS
+003800*
+003900 01  W02-AUDITLOG-STATUS         PIC X(02) VALUE SPACES.
+004000     88  W02-AUDITLOG-OK             VALUE '00'.
+004100 01  W02-TODAY                   PIC 9(08) VALUE 0.
+004200 01  W02-NOW                     PIC 9(08) VALUE 0.
+004300 01  W02-NOW-DISPLAY REDEFINES W02-NOW.
+004400     05  W02-NOW-HHMMSS          PIC 9(06).
+004500     05  W02-NOW-HUNDREDTHS      PIC 9(02).
+004600 01  W02-HANDLE-DISPLAY          PIC -9(9).
+004700 01  W02-COMPCODE-DISPLAY        PIC -9(9).
+004800 01  W02-REASON-DISPLAY          PIC -9(9).
+004900 LINKAGE SECTION.
+005000     COPY AUDITREC.
+005100 PROCEDURE DIVISION USING AUDIT-TRAIL-RECORD.
+005200*
+005300*----------------------------------------------------------*
+005400* 0000-MAINLINE                                            *
+005500*----------------------------------------------------------*
+005600 0000-MAINLINE.
+005700     IF AUD-VERB = 'ENDRUN'
+005800         PERFORM 9000-CLOSE-AUDITLOG THRU 9000-EXIT
+005900     ELSE
+006000         PERFORM 1000-WRITE-AUDIT-LINE THRU 1000-EXIT
+006100     END-IF.
+006200     GOBACK.
+006300*
+006400*----------------------------------------------------------*
+006500* 1000-WRITE-AUDIT-LINE - STAMP AND WRITE ONE AUDIT LINE     *
+006600*----------------------------------------------------------*
+006700 1000-WRITE-AUDIT-LINE.
+006800     IF NOT W01-AUDITLOG-OPEN
+006900         PERFORM 1100-OPEN-AUDITLOG THRU 1100-EXIT
+007000     END-IF.
+007100     IF W01-AUDITLOG-OPEN
+007200         PERFORM 1200-BUILD-TIMESTAMP THRU 1200-EXIT
+007300         PERFORM 1300-FORMAT-AND-WRITE THRU 1300-EXIT
+007400     END-IF.
+007500 1000-EXIT.
+007600     EXIT.
+007700*
+007800*----------------------------------------------------------*
+007900* 1100-OPEN-AUDITLOG - OPEN THE AUDIT FILE FOR APPEND ON     *
+008000*     THE FIRST CALL MADE DURING THIS RUN                    *
+008100*----------------------------------------------------------*
+008200 1100-OPEN-AUDITLOG.
+008300     OPEN EXTEND AUDITLOG.
+008400     IF W02-AUDITLOG-OK
+008500         SET W01-AUDITLOG-OPEN TO TRUE
+008600     ELSE
+008700         DISPLAY 'MQAUDIT - AUDITLOG OPEN FAILED - STATUS='
+008800             W02-AUDITLOG-STATUS
+008900     END-IF.
+009000 1100-EXIT.
+009100     EXIT.
+009200*
+009300*----------------------------------------------------------*
+009400* 1200-BUILD-TIMESTAMP - STAMP THE AUDIT RECORD WITH TODAY'S *
+009500*     DATE AND TIME OF DAY                                   *
+009600*----------------------------------------------------------*
+009700 1200-BUILD-TIMESTAMP.
+009800     ACCEPT W02-TODAY FROM DATE YYYYMMDD.
+009900     ACCEPT W02-NOW FROM TIME.
+010000     COMPUTE AUD-TIMESTAMP =
+010100         (W02-TODAY * 1000000) + W02-NOW-HHMMSS.
+010200 1200-EXIT.
+010300     EXIT.
+010400*
+010500*----------------------------------------------------------*
+010600* 1300-FORMAT-AND-WRITE - EDIT THE AUDIT RECORD INTO A       *
+010700*     READABLE LINE AND WRITE IT TO THE AUDIT FILE           *
+010800*----------------------------------------------------------*
+010900 1300-FORMAT-AND-WRITE.
+010950     MOVE SPACES TO AUDITLOG-RECORD.
+011000     MOVE AUD-HANDLE TO W02-HANDLE-DISPLAY.
+011100     MOVE AUD-COMPCODE TO W02-COMPCODE-DISPLAY.
+011200     MOVE AUD-REASON TO W02-REASON-DISPLAY.
+011300     STRING AUD-TIMESTAMP         DELIMITED BY SIZE
+011400            ' '                   DELIMITED BY SIZE
+011500            AUD-PROGRAM-ID        DELIMITED BY SIZE
+011600            ' '                   DELIMITED BY SIZE
+011700            AUD-VERB              DELIMITED BY SIZE
+011800            ' HANDLE='            DELIMITED BY SIZE
+011900            W02-HANDLE-DISPLAY    DELIMITED BY SIZE
+012000            ' COMPCODE='          DELIMITED BY SIZE
+012100            W02-COMPCODE-DISPLAY  DELIMITED BY SIZE
+012200            ' REASON='            DELIMITED BY SIZE
+012300            W02-REASON-DISPLAY    DELIMITED BY SIZE
+012400            ' LOAN='              DELIMITED BY SIZE
+012500            AUD-LOAN-NUMBER       DELIMITED BY SIZE
+012600       INTO AUDITLOG-RECORD.
+012700     WRITE AUDITLOG-RECORD.
+012800 1300-EXIT.
+012900     EXIT.
+013000*
+013100*----------------------------------------------------------*
+013200* 9000-CLOSE-AUDITLOG - CLOSE THE AUDIT FILE AT END OF RUN   *
+013300*----------------------------------------------------------*
+013400 9000-CLOSE-AUDITLOG.
+013500     IF W01-AUDITLOG-OPEN
+013600         CLOSE AUDITLOG
+013700         MOVE 'N' TO W01-AUDITLOG-OPEN-SWITCH
+013800     END-IF.
+013900 9000-EXIT.
+014000     EXIT.
