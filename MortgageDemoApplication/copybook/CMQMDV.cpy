@@ -0,0 +1,28 @@
+      ******************************************************************
+      *                                                                *
+      *   CMQMDV    - MQI MESSAGE DESCRIPTOR (MQMD), COBOL VARIABLE    *
+      *               FORM.  CARRIED ON EVERY MQPUT/MQGET TO DESCRIBE  *
+      *               THE MESSAGE - NOT THE APPLICATION DATA ITSELF.  *
+      *                                                                *
+      ******************************************************************
+           05  MD-STRUC-ID             PIC X(04) VALUE 'MD  '.
+           05  MD-VERSION              PIC S9(9) BINARY VALUE 1.
+           05  MD-REPORT               PIC S9(9) BINARY VALUE 0.
+           05  MD-MSG-TYPE             PIC S9(9) BINARY VALUE 8.
+           05  MD-EXPIRY               PIC S9(9) BINARY VALUE -1.
+           05  MD-FEEDBACK             PIC S9(9) BINARY VALUE 0.
+           05  MD-ENCODING             PIC S9(9) BINARY VALUE 273.
+           05  MD-CODED-CHAR-SET-ID    PIC S9(9) BINARY VALUE 819.
+           05  MD-FORMAT               PIC X(08) VALUE 'MQSTR'.
+           05  MD-PRIORITY             PIC S9(9) BINARY VALUE -1.
+           05  MD-PERSISTENCE          PIC S9(9) BINARY VALUE 1.
+           05  MD-MSG-ID               PIC X(24) VALUE SPACES.
+           05  MD-CORREL-ID            PIC X(24) VALUE SPACES.
+           05  MD-BACKOUT-COUNT        PIC S9(9) BINARY VALUE 0.
+           05  MD-REPLY-TO-Q           PIC X(48) VALUE SPACES.
+           05  MD-REPLY-TO-Q-MGR       PIC X(48) VALUE SPACES.
+           05  MD-USER-IDENTIFIER      PIC X(12) VALUE SPACES.
+           05  MD-PUT-APPL-TYPE        PIC S9(9) BINARY VALUE 11.
+           05  MD-PUT-APPL-NAME        PIC X(28) VALUE SPACES.
+           05  MD-PUT-DATE             PIC X(08) VALUE SPACES.
+           05  MD-PUT-TIME             PIC X(08) VALUE SPACES.
