@@ -0,0 +1,15 @@
+      ******************************************************************
+      *                                                                *
+      *   CMQODV    - MQI OBJECT DESCRIPTOR (MQOD), COBOL VARIABLE     *
+      *               FORM.  USED ON MQOPEN TO IDENTIFY THE QUEUE      *
+      *               BEING OPENED.                                   *
+      *                                                                *
+      ******************************************************************
+           05  OD-STRUC-ID             PIC X(04) VALUE 'OD  '.
+           05  OD-VERSION              PIC S9(9) BINARY VALUE 1.
+           05  OD-OBJECT-TYPE          PIC S9(9) BINARY VALUE 1.
+           05  OD-OBJECT-NAME          PIC X(48) VALUE SPACES.
+           05  OD-OBJECT-Q-MGR-NAME    PIC X(48) VALUE SPACES.
+           05  OD-DYNAMIC-Q-NAME       PIC X(48) VALUE
+                   'AMQ.*                                           '.
+           05  OD-ALTERNATE-USERID     PIC X(12) VALUE SPACES.
