@@ -0,0 +1,42 @@
+      ******************************************************************
+      *                                                                *
+      *   CMQV      - MQI GLOBAL CONSTANTS (COBOL, SUBSET)             *
+      *                                                                *
+      *   PURPOSE:  DEFINES THE MQI COMPLETION CODES, REASON CODES     *
+      *             AND OTHER CONSTANTS USED BY THE MQ VERB CALLS.     *
+      *             SUPPLIED BY THE MESSAGING SUBSYSTEM'S COBOL         *
+      *             COPYBOOK LIBRARY - VENDORED HERE ONLY SO THE       *
+      *             CONNECTOR PROGRAMS RESOLVE UNDER LOCAL COMPILE.     *
+      *                                                                *
+      ******************************************************************
+       78  MQCC-OK                     VALUE 0.
+       78  MQCC-WARNING                VALUE 1.
+       78  MQCC-FAILED                 VALUE 2.
+
+       78  MQRC-NONE                   VALUE 0.
+       78  MQRC-Q-MGR-NOT-AVAILABLE    VALUE 2059.
+       78  MQRC-CONNECTION-BROKEN      VALUE 2009.
+       78  MQRC-UNKNOWN-OBJECT-NAME    VALUE 2085.
+       78  MQRC-Q-FULL                 VALUE 2053.
+       78  MQRC-NOT-OPEN-FOR-OUTPUT    VALUE 2071.
+       78  MQRC-PUT-INHIBITED          VALUE 2051.
+
+       78  MQOT-Q                      VALUE 1.
+
+       78  MQOO-INPUT-AS-Q-DEF         VALUE 1.
+       78  MQOO-OUTPUT                 VALUE 16.
+       78  MQOO-FAIL-IF-QUIESCING      VALUE 8192.
+
+       78  MQCO-NONE                   VALUE 0.
+
+       78  MQPMO-NO-SYNCPOINT          VALUE 4.
+       78  MQPMO-FAIL-IF-QUIESCING     VALUE 8192.
+
+       78  MQMT-DATAGRAM                VALUE 8.
+
+       78  MQPER-PERSISTENT             VALUE 1.
+       78  MQPER-NOT-PERSISTENT         VALUE 0.
+
+       78  MQCNO-NONE                   VALUE 0.
+
+       01  MQFMT-STRING                PIC X(08) VALUE 'MQSTR'.
