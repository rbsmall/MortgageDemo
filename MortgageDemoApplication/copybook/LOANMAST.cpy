@@ -0,0 +1,26 @@
+      ******************************************************************
+      *                                                                *
+      *   LOANMAST  - LOAN MASTER RECORD LAYOUT                       *
+      *                                                                *
+      *   ONE RECORD PER MORTGAGE LOAN ON THE SERVICING PORTFOLIO.     *
+      *   KEYED BY LM-LOAN-NUMBER.  SHARED BY EVERY PROGRAM THAT       *
+      *   READS OR MAINTAINS THE LOAN MASTER FILE.                    *
+      *                                                                *
+      ******************************************************************
+       01  LOAN-MASTER-RECORD.
+           05  LM-LOAN-NUMBER          PIC X(10).
+           05  LM-BORROWER-NAME        PIC X(30).
+           05  LM-UNPAID-BALANCE       PIC S9(09)V99 COMP-3.
+           05  LM-NEXT-DUE-DATE        PIC 9(08).
+           05  LM-ESCROW-BALANCE       PIC S9(07)V99 COMP-3.
+           05  LM-INVESTOR-CODE        PIC X(06).
+           05  LM-LOAN-STATUS          PIC X(01).
+               88  LM-STATUS-ACTIVE        VALUE 'A'.
+               88  LM-STATUS-INACTIVE      VALUE 'I'.
+               88  LM-STATUS-PAID-OFF      VALUE 'P'.
+           05  LM-INTEREST-RATE        PIC S9(01)V9(04) COMP-3.
+           05  LM-ORIGINAL-AMOUNT      PIC S9(09)V99 COMP-3.
+           05  LM-TERM-MONTHS          PIC 9(03).
+           05  LM-PAYMENTS-MADE        PIC 9(03).
+           05  LM-MONTHLY-PAYMENT      PIC S9(07)V99 COMP-3.
+           05  FILLER                  PIC X(10).
