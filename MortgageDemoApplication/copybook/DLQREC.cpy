@@ -0,0 +1,19 @@
+      ******************************************************************
+      *                                                                *
+      *   DLQREC  - DEAD-LETTER RECORD FOR A FAILED LOAN-EVENT MQPUT   *
+      *                                                                *
+      *   ONE RECORD PER LOAN WHOSE MQPUT COULD NOT BE COMPLETED.      *
+      *   PASSED BY REFERENCE TO MQDLQ, WHICH STAMPS THE TIMESTAMP     *
+      *   AND WRITES THE RECORD TO THE DEAD-LETTER FILE SO A RETRY     *
+      *   PROGRAM CAN REPLAY JUST THESE LOANS IN THE NEXT WINDOW.      *
+      *                                                                *
+      ******************************************************************
+       01  DEAD-LETTER-RECORD.
+           05  DLQ-ACTION              PIC X(08).
+               88  DLQ-ACTION-WRITE        VALUE 'WRITE'.
+               88  DLQ-ACTION-ENDRUN       VALUE 'ENDRUN'.
+           05  DLQ-TIMESTAMP           PIC 9(14).
+           05  DLQ-PROGRAM-ID          PIC X(08).
+           05  DLQ-LOAN-NUMBER         PIC X(10).
+           05  DLQ-COMPCODE            PIC S9(9).
+           05  DLQ-REASON              PIC S9(9).
