@@ -0,0 +1,41 @@
+      ******************************************************************
+      *                                                                *
+      *   AUDITREC  - MQ CONNECTION AUDIT TRAIL RECORD                *
+      *                                                                *
+      *   ONE LINE PER MQCONN/MQOPEN/MQPUT/MQCLOSE/MQDISC CALL MADE    *
+      *   BY ANY MQ CONNECTOR PROGRAM.  PASSED BY REFERENCE TO         *
+      *   MQAUDIT, WHICH STAMPS THE TIMESTAMP AND WRITES THE LINE.     *
+      *                                                                *
+      ******************************************************************
+       01  AUDIT-TRAIL-RECORD.
+           05  AUD-TIMESTAMP           PIC 9(14).
+           05  AUD-PROGRAM-ID          PIC X(08).
+           05  AUD-VERB                PIC X(08).
+           05  AUD-HANDLE              PIC S9(9).
+           05  AUD-COMPCODE            PIC S9(9).
+           05  AUD-REASON              PIC S9(9).
+           05  AUD-LOAN-NUMBER         PIC X(10).
+      ******************************************************************
+      *                                                                *
+      *   AUDIT-LINE-RECORD  - THE AUDIT-TRAIL-RECORD ABOVE, AS IT     *
+      *   LOOKS AFTER MQAUDIT HAS EDITED AND WRITTEN IT TO AUDITLOG.   *
+      *   USED BY PROGRAMS THAT READ THE AUDIT LOG BACK (E.G. THE      *
+      *   DAILY RECONCILIATION REPORT) TO PICK THE VERB, COMPLETION    *
+      *   CODE AND LOAN NUMBER BACK OFF A LINE WITHOUT RESCANNING IT.  *
+      *                                                                *
+      ******************************************************************
+       01  AUDIT-LINE-RECORD.
+           05  ALR-TIMESTAMP           PIC X(14).
+           05  FILLER                  PIC X(01).
+           05  ALR-PROGRAM-ID          PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  ALR-VERB                PIC X(08).
+           05  FILLER                  PIC X(08).
+           05  ALR-HANDLE              PIC X(10).
+           05  FILLER                  PIC X(10).
+           05  ALR-COMPCODE            PIC X(10).
+           05  FILLER                  PIC X(08).
+           05  ALR-REASON              PIC X(10).
+           05  FILLER                  PIC X(06).
+           05  ALR-LOAN-NUMBER         PIC X(10).
+           05  FILLER                  PIC X(16).
