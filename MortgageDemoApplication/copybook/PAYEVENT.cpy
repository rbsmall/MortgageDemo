@@ -0,0 +1,19 @@
+      ******************************************************************
+      *                                                                *
+      *   PAYEVENT  - LOAN-PAYMENT-EVENT MESSAGE LAYOUT                *
+      *                                                                *
+      *   THE BUSINESS DATA CARRIED IN THE MQPUT BUFFER FOR EVERY      *
+      *   LOAN-PAYMENT EVENT PUBLISHED TO THE ESCROW AND INVESTOR-     *
+      *   REPORTING SYSTEMS.  ONE LAYOUT, SHARED BY EVERY PROGRAM      *
+      *   THAT PUTS OR GETS A LOAN-PAYMENT EVENT MESSAGE - DO NOT      *
+      *   INVENT A PROGRAM-LOCAL VERSION OF THIS BUFFER.               *
+      *                                                                *
+      ******************************************************************
+       01  PAYMENT-EVENT-MESSAGE.
+           05  PE-LOAN-NUMBER          PIC X(10).
+           05  PE-AMOUNT               PIC S9(7)V99.
+           05  PE-EFFECTIVE-DATE       PIC 9(08).
+           05  PE-TRANSACTION-TYPE     PIC X(04).
+               88  PE-TYPE-PAYMENT-DUE     VALUE 'PDUE'.
+               88  PE-TYPE-PAYMENT-POSTED  VALUE 'PPST'.
+               88  PE-TYPE-TEST-EVENT      VALUE 'TEST'.
