@@ -0,0 +1,16 @@
+      ******************************************************************
+      *                                                                *
+      *   CMQPMOV   - MQI PUT MESSAGE OPTIONS (MQPMO), COBOL VARIABLE  *
+      *               FORM.  CONTROLS HOW MQPUT BEHAVES - SYNCPOINT,   *
+      *               CONTEXT AND THE RESOLVED QUEUE NAME RETURNED.    *
+      *                                                                *
+      ******************************************************************
+           05  PMO-STRUC-ID            PIC X(04) VALUE 'PMO '.
+           05  PMO-VERSION             PIC S9(9) BINARY VALUE 1.
+           05  PMO-OPTIONS             PIC S9(9) BINARY VALUE 0.
+           05  PMO-TIMEOUT             PIC S9(9) BINARY VALUE -1.
+           05  PMO-CONTEXT             PIC S9(9) BINARY VALUE 0.
+           05  PMO-KNOWN-DEST-COUNT    PIC S9(9) BINARY VALUE 0.
+           05  PMO-UNKNOWN-DEST-COUNT  PIC S9(9) BINARY VALUE 0.
+           05  PMO-INVALID-DEST-COUNT  PIC S9(9) BINARY VALUE 0.
+           05  PMO-RESOLVED-Q-NAME     PIC X(48) VALUE SPACES.
