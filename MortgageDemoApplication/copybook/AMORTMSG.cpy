@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      *   AMORTMSG  - AMORTIZATION-SCHEDULE EVENT MESSAGE LAYOUT       *
+      *                                                                *
+      *   ONE MESSAGE PER REMAINING INSTALLMENT ON A LOAN'S PROJECTED  *
+      *   AMORTIZATION SCHEDULE, PUBLISHED FOR INVESTOR REPORTING.     *
+      *   KEPT SEPARATE FROM PAYEVENT SINCE A PAYMENT-DUE EVENT        *
+      *   REPORTS ONE ACTUAL TRANSACTION WHILE THIS REPORTS A          *
+      *   PROJECTED PRINCIPAL/INTEREST SPLIT - DIFFERENT CONSUMERS,    *
+      *   DIFFERENT CONTENT, SAME MESSAGE-BUILDING PATTERN.            *
+      *                                                                *
+      ******************************************************************
+       01  AMORTIZATION-EVENT-MESSAGE.
+           05  AE-LOAN-NUMBER          PIC X(10).
+           05  AE-PAYMENT-NUMBER       PIC 9(03).
+           05  AE-DUE-DATE             PIC 9(08).
+           05  AE-PRINCIPAL-AMOUNT     PIC S9(07)V99.
+           05  AE-INTEREST-AMOUNT      PIC S9(07)V99.
+           05  AE-REMAINING-BALANCE    PIC S9(09)V99.
+           05  AE-MESSAGE-TYPE         PIC X(04).
+               88  AE-TYPE-AMORT-SCHEDULE  VALUE 'AMSC'.
